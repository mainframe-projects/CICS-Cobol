@@ -11,6 +11,14 @@
       * En el modo de acceso aleatorio, especifique la clave de registro
       * y luego realice la operación de eliminación.
       * Obtener una copia al archivo QG1CX054.DAT por QG1CX055.DAT
+      * Cada baja aceptada queda registrada en el archivo de
+      *  auditoria QG1CX055.AUD con el valor eliminado, el tipo de
+      *  operacion y la fecha/hora (ver COPY QG1AUD01).
+      * El DELETE fisico se cambio por una baja logica: en vez de
+      *  borrar el registro, se marca IND-ESTADO a CANAL-INACTIVO con
+      *  su FEC-EFECTIVA (ver COPY QG1CAN01) y se REWRITE, para que el
+      *  historial del canal no desaparezca del archivo tal como le
+      *  hemos tenido que explicar a auditoria mas de una vez.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -31,14 +39,17 @@
            RECORD KEY IS COD-CANAL
            FILE STATUS IS FS-HOST.
 
+           SELECT HOST-AUDIT ASSIGN TO "QG1CX055.AUD"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *************************
        FILE SECTION.
        FD  HOST004.
-       01  REG-HOST004.
-           02 COD-CANAL    PIC X(03).
-           02 TXT-ABRV     PIC X(10).
-           02 TXT-NOM      PIC X(50).
+           COPY QG1CAN01.
+
+       FD  HOST-AUDIT.
+           COPY QG1AUD01.
 
        WORKING-STORAGE SECTION.
        01 WK-CANAL.
@@ -48,6 +59,10 @@
 
        02 WK-MENSAJE           PIC X(63).
        02 FS-HOST              PIC X(02).
+       02 WK-MENSAJE-CANAL     PIC X(70).
+       02 WS-OPEN-INTENTOS     PIC 9(02) VALUE 0.
+       02 WS-OPEN-MAX-INTENTOS PIC 9(02) VALUE 3.
+       01 WS-FECHA-HOY         PIC 9(08).
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -63,19 +78,77 @@
             DISPLAY 'PROCESO'
             MOVE '022' TO WK-CODIGO
 
-            OPEN I-O HOST004
-            MOVE WK-CANAL TO REG-HOST004
+            PERFORM 1950-ABRE-HOST004-CON-REINTENTO
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+            MOVE WK-CODIGO TO COD-CANAL
+
+            READ HOST004
+               KEY IS COD-CANAL
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+            END-READ.
 
             DISPLAY REG-HOST004
-            DISPLAY "Codigo canal : " COD-CANAL
-            DISPLAY "Abreviatura  : " TXT-ABRV
-            DISPLAY "Descripción  : " TXT-NOM
+            CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                   WK-MENSAJE-CANAL
+            DISPLAY WK-MENSAJE-CANAL
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+            SET CANAL-INACTIVO TO TRUE
+            MOVE WS-FECHA-HOY TO FEC-EFECTIVA
 
-            DELETE HOST004 RECORD
-               INVALID KEY DISPLAY "INVALID KEY"
-               NOT INVALID KEY DISPLAY "REGISTRO ELIMINADO DE CANAL"
-            END-DELETE.
-            CLOSE HOST004.
+            REWRITE REG-HOST004
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+               NOT INVALID KEY
+                  DISPLAY "CANAL MARCADO INACTIVO, EFECTIVO "
+                          FEC-EFECTIVA
+                  PERFORM 2100-GRABA-AUDITORIA
+            END-REWRITE.
+            CLOSE HOST004, HOST-AUDIT.
+      *
+       1975-MENSAJE-NO-ENCONTRADO.
+            EVALUATE FS-HOST
+               WHEN '23'
+                  DISPLAY "RECHAZADO: NO EXISTE CANAL CON COD-CANAL "
+                          COD-CANAL " (REGISTRO NO ENCONTRADO)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: ACCESO INVALIDO PARA COD-CANAL "
+                          COD-CANAL " - FILE STATUS " FS-HOST
+            END-EVALUATE.
+      *
+       2100-GRABA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "INACTIVA"            TO AUD-OPERACION
+            MOVE COD-CANAL             TO AUD-OLD-CODIGO
+            MOVE TXT-ABRV              TO AUD-OLD-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-OLD-DESCRIPCION
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       1900-VERIFICA-OPEN.
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       1950-ABRE-HOST004-CON-REINTENTO.
+            MOVE 0 TO WS-OPEN-INTENTOS
+            PERFORM 1960-INTENTA-OPEN-HOST004
+               WITH TEST AFTER
+               UNTIL FS-HOST = '00'
+                  OR WS-OPEN-INTENTOS >= WS-OPEN-MAX-INTENTOS.
+      *
+       1960-INTENTA-OPEN-HOST004.
+            ADD 1 TO WS-OPEN-INTENTOS
+            OPEN I-O HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "REINTENTO " WS-OPEN-INTENTOS
+                       " DE OPEN HOST004 - FILE STATUS " FS-HOST
+            END-IF.
       *
        4000-FINAL.
            STOP RUN.
