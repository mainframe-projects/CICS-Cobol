@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 27/12/2018
+      * Purpose    : QG1CX047 declara ALTERNATE RECORD KEY IS TXT-02
+      *  sobre HOST002 y QG1CX048 declara ALTERNATE RECORD KEY IS
+      *  TXT-NOM sobre HOST004, pero ningún programa hace
+      *  READ ... KEY IS sobre esas claves alternas. Esta rutina
+      *  permite ubicar un canal por su abreviatura (HOST002) o por su
+      *  descripción (HOST004), en lugar de solo por COD-CANAL.
+      * FD HOST004 usa COPY QG1CAN01 (igual que QG1CX053/054/055/061/
+      *  067/069) en vez del layout truncado de QG1CX048 (TXT-NOM a
+      *  10 bytes): ese layout hacia que el byte rango llamado
+      *  "TXT-NOM" cayera en realidad sobre TXT-ABRV del archivo real
+      *  de 78 bytes, y esta rutina es la primera que abre y lee de
+      *  verdad HOST04.TXT por esa clave alterna.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX062.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST002 ASSIGN TO "HOST02.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-02
+           ALTERNATE RECORD KEY IS TXT-02
+           FILE STATUS IS FS-HOST02.
+
+           SELECT HOST004 ASSIGN TO "HOST04.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY COD-CANAL
+           ALTERNATE RECORD KEY IS TXT-NOM
+           FILE STATUS IS FS-HOST04.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST002.
+       01  REG-HOST02.
+           05 COD-02      PIC X(03).
+           05 TXT-02      PIC X(10).
+
+       FD  HOST004.
+           COPY QG1CAN01.
+
+       WORKING-STORAGE SECTION.
+       01 FS-HOST02            PIC X(02).
+       01 FS-HOST04            PIC X(02).
+
+       01 WK-BUSCA-ABREVIATURA  PIC X(10).
+       01 WK-BUSCA-DESCRIPCION  PIC X(50).
+
+       77 WK-MENSAJE           PIC X(63).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-BUSCA-POR-ABREVIATURA
+            PERFORM 3000-BUSCA-POR-DESCRIPCION
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "ALTERNATE KEY LOOKUP TRANSACTION" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-BUSCA-POR-ABREVIATURA.
+            MOVE "MR" TO WK-BUSCA-ABREVIATURA
+
+            OPEN INPUT HOST002
+            IF FS-HOST02 NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST002 FALLIDO - FILE STATUS "
+                       FS-HOST02
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+
+            MOVE WK-BUSCA-ABREVIATURA TO TXT-02
+            READ HOST002
+               KEY IS TXT-02
+               INVALID KEY
+                  DISPLAY "ABREVIATURA NO ENCONTRADA : "
+                          WK-BUSCA-ABREVIATURA
+               NOT INVALID KEY
+                  DISPLAY "CANAL POR ABREVIATURA     : " REG-HOST02
+            END-READ.
+            CLOSE HOST002.
+      *
+       3000-BUSCA-POR-DESCRIPCION.
+            MOVE "MONITOR REST" TO WK-BUSCA-DESCRIPCION
+
+            OPEN INPUT HOST004
+            IF FS-HOST04 NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST04
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+
+            MOVE WK-BUSCA-DESCRIPCION TO TXT-NOM
+            READ HOST004
+               KEY IS TXT-NOM
+               INVALID KEY
+                  DISPLAY "DESCRIPCION NO ENCONTRADA : "
+                          WK-BUSCA-DESCRIPCION
+               NOT INVALID KEY
+                  DISPLAY "CANAL POR DESCRIPCION     : " REG-HOST004
+            END-READ.
+            CLOSE HOST004.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX062.
