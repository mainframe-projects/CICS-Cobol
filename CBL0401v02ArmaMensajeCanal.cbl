@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1C0010, en su parrafo 2200-CONCATENA-DATOS,
+      *  muestra el patron STRING (WX-HOLA DELIMITED SIZE, WX-SALUDO
+      *  DELIMITED SPACE, WX-RESTO-SALUDO DELIMITED SIZE, INTO
+      *  WX-RESPUESTA) para armar un saludo. Esta rutina reutiliza ese
+      *  mismo patron para armar un mensaje de una sola linea
+      *  "CODIGO - ABREVIATURA - DESCRIPCION" a partir de los tres
+      *  campos de un registro de CANAL, para que QG1CX053, QG1CX054
+      *  y QG1CX055 puedan mostrar una sola linea en vez de tres
+      *  DISPLAY separados.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX066.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-SEPARADOR      PIC X(03) VALUE ' - '.
+
+       LINKAGE SECTION.
+       01 LS-CODIGO        PIC X(03).
+       01 LS-ABREVIATURA   PIC X(10).
+       01 LS-DESCRIPCION   PIC X(50).
+       01 LS-MENSAJE       PIC X(70).
+
+       PROCEDURE DIVISION USING LS-CODIGO,
+                                LS-ABREVIATURA,
+                                LS-DESCRIPCION,
+                                LS-MENSAJE.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-ARMA-MENSAJE
+            PERFORM 4000-FINAL.
+      *
+       1000-ARMA-MENSAJE.
+            STRING LS-CODIGO       DELIMITED SIZE
+                   WK-SEPARADOR    DELIMITED SIZE
+                   LS-ABREVIATURA  DELIMITED SPACE
+                   WK-SEPARADOR    DELIMITED SIZE
+                   LS-DESCRIPCION  DELIMITED SIZE
+              INTO LS-MENSAJE.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX066.
