@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * La cadena de MULTIPLY ... GIVING ahora lleva ROUNDED y ON SIZE
+      *  ERROR en cada paso, para que un resultado intermedio
+      *  desbordado no siga fluyendo sin aviso a los MULTIPLY
+      *  siguientes de la cadena.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX012.
@@ -41,10 +45,29 @@
             DISPLAY "WS-NUM2 * WS-NUM2 = WS-NUM2 : " WS-NUM2
             DISPLAY "WS-NUM2 * WS-NUM3 = WS-NUM3 : " WS-NUM3
             DISPLAY "WS-NUM2 * WS-NUM4 = WS-NUM4 : " WS-NUM4
-            MULTIPLY WS-NUMA BY WS-NUMD GIVING WS-NUMA.
-            MULTIPLY WS-NUMB BY WS-NUMC GIVING WS-NUMB.
-            MULTIPLY WS-NUMC BY WS-NUMB GIVING WS-NUMC.
-            MULTIPLY WS-NUMD BY WS-NUMA GIVING WS-NUMT.
+            MULTIPLY WS-NUMA BY WS-NUMD GIVING WS-NUMA
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN WS-NUMA * WS-NUMD"
+            END-MULTIPLY
+
+            MULTIPLY WS-NUMB BY WS-NUMC GIVING WS-NUMB
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN WS-NUMB * WS-NUMC"
+            END-MULTIPLY
+
+            MULTIPLY WS-NUMC BY WS-NUMB GIVING WS-NUMC
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN WS-NUMC * WS-NUMB"
+            END-MULTIPLY
+
+            MULTIPLY WS-NUMD BY WS-NUMA GIVING WS-NUMT
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN WS-NUMD * WS-NUMA"
+            END-MULTIPLY.
             DISPLAY "WS-NUMA * WS-NUMD = " WS-NUMA
             DISPLAY "WS-NUMB * WS-NUMC = " WS-NUMB
             DISPLAY "WS-NUMC * WS-NUMB = " WS-NUMC
