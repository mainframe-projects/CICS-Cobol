@@ -3,6 +3,9 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Las acumulaciones ADD ahora llevan ROUNDED y ON SIZE ERROR,
+      *  para que un desborde en un acumulador real quede reportado
+      *  en vez de truncar silenciosamente los digitos de mayor orden.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX010.
@@ -31,7 +34,16 @@
             DISPLAY " "
 
             ADD WS-NUM1 WS-NUM2 TO WS-NUM3, WS-NUM4
-            ADD WS-NUMA, WS-NUMB, WS-NUMC TO WS-NUMD GIVING WS-NUMT.
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN ADD WS-NUM3/WS-NUM4"
+            END-ADD
+
+            ADD WS-NUMA, WS-NUMB, WS-NUMC TO WS-NUMD GIVING WS-NUMT
+               ROUNDED
+               ON SIZE ERROR
+                  DISPLAY "ABEND: DESBORDE EN ADD GIVING WS-NUMT"
+            END-ADD.
 
             DISPLAY "NUM1       : " WS-NUM1
             DISPLAY "NUM2       : " WS-NUM2
