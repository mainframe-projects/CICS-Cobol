@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX015 solo muestra el desglose WS-YEAR/
+      *  WS-MONTH/WS-DAY de una fecha AAAAMMDD, sin ninguna aritmetica
+      *  de fechas. Esta rutina ofrece las dos operaciones que los
+      *  procesos batch necesitan sobre ese mismo desglose: sumar N
+      *  dias a una fecha (para una fecha efectiva) y calcular dias
+      *  entre dos fechas (para un periodo de antiguedad), usando
+      *  FUNCTION INTEGER-OF-DATE / FUNCTION DATE-OF-INTEGER sobre el
+      *  layout compartido QG4CX002.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX073.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WS-DIAS-ABSOLUTOS    PIC 9(07).
+
+       LINKAGE SECTION.
+       01 LS-OPERACION         PIC X(01).
+      * 'A' = SUMA-DIAS   : LS-FECHA-1 + LS-DIAS  -> LS-FECHA-RESULTADO
+      * 'B' = DIAS-ENTRE  : LS-FECHA-2 - LS-FECHA-1 -> LS-DIAS-RESULTADO
+       01 LS-FECHA-1           PIC 9(08).
+       01 LS-FECHA-2           PIC 9(08).
+       01 LS-DIAS               PIC S9(05).
+       01 LS-FECHA-RESULTADO   PIC 9(08).
+       01 LS-DIAS-RESULTADO    PIC S9(07).
+
+       PROCEDURE DIVISION USING LS-OPERACION,
+                                LS-FECHA-1,
+                                LS-FECHA-2,
+                                LS-DIAS,
+                                LS-FECHA-RESULTADO,
+                                LS-DIAS-RESULTADO.
+      *************************
+       0000-MAIN.
+            EVALUATE LS-OPERACION
+               WHEN 'A'
+                  PERFORM 1000-SUMA-DIAS
+               WHEN 'B'
+                  PERFORM 2000-DIAS-ENTRE
+               WHEN OTHER
+                  DISPLAY "OPERACION DE FECHA NO RECONOCIDA: "
+                          LS-OPERACION
+            END-EVALUATE
+            PERFORM 4000-FINAL.
+      *
+       1000-SUMA-DIAS.
+            COMPUTE WS-DIAS-ABSOLUTOS =
+                    FUNCTION INTEGER-OF-DATE(LS-FECHA-1) + LS-DIAS
+            COMPUTE LS-FECHA-RESULTADO =
+                    FUNCTION DATE-OF-INTEGER(WS-DIAS-ABSOLUTOS).
+      *
+       2000-DIAS-ENTRE.
+            COMPUTE LS-DIAS-RESULTADO =
+                    FUNCTION INTEGER-OF-DATE(LS-FECHA-2) -
+                    FUNCTION INTEGER-OF-DATE(LS-FECHA-1).
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX073.
