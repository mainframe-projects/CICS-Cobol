@@ -0,0 +1,392 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 18/01/2019
+      * Purpose    : QG1CX059 ya informa totales de control (conteo y
+      *  hash) entre HOST-IN y HOST-OUT, pero un hash igual no dice
+      *  CUAL COD-CANAL quedo afuera si el conteo no cuadra, ni detecta
+      *  el caso en que un registro se perdio y otro se duplico en su
+      *  lugar (el hash puede coincidir por casualidad). Esta rutina
+      *  hace la conciliacion detallada y en ambos sentidos, tanto del
+      *  SORT (QG1CX059) como del MERGE (QG1CX060):
+      *   - Carga la salida ya clasificada/fusionada en una tabla en
+      *     memoria ordenada por codigo (mismo patron OCCURS DEPENDING
+      *     ON/ASCENDING KEY/SEARCH ALL que QG1CX069 en
+      *     CBL0807v03CargaTablaCanales).
+      *   - Recorre la entrada registro por registro buscando cada
+      *     codigo en esa tabla (entrada sin salida).
+      *   - Carga la entrada en una segunda tabla (sin orden, SEARCH
+      *     secuencial) y recorre la tabla de salida buscando cada
+      *     codigo alli (salida sin entrada) - el sentido que hacia
+      *     falta para detectar un registro fantasma introducido por
+      *     el propio SORT/MERGE.
+      * Los registros de entrada con COD-CANAL o TXT-NOM en blanco se
+      *  saltan sin reportar, porque QG1CX059/3000-FILTRA-ENTRADA ya
+      *  los descarta a proposito antes de clasificar/fusionar.
+      * La conciliacion del MERGE usa como entradas las mismas dos
+      *  fuentes de QG1CX060 (HOST-IN = QG1CX059.DAT, HOST-IN1 =
+      *  QG1CX060.DAT) contra QG1CX060.OUT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX089.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-IN ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.DAT".
+           SELECT HOST-OUT ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.OUT".
+           SELECT MERGE-IN-A ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.DAT".
+           SELECT MERGE-IN-B ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX060.DAT".
+           SELECT MERGE-OUT ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX060.OUT".
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD HOST-IN.
+       01  REG-HOST-IN.
+           02 COD-CANAL    PIC X(03).
+           02 TXT-ABRV     PIC X(10).
+           02 TXT-NOM      PIC X(50).
+
+       FD HOST-OUT.
+       01 REG-HOST-OUT.
+           05 COD-CANAL-O  PIC X(03).
+           05 TXT-ABRV-O   PIC X(10).
+           05 TXT-NOM-O    PIC X(50).
+
+       FD MERGE-IN-A.
+       01 REG-MERGE-IN-A.
+           05 COD-CANAL-MA PIC X(03).
+           05 TXT-ABRV-MA  PIC X(10).
+           05 TXT-NOM-MA   PIC X(50).
+
+       FD MERGE-IN-B.
+       01 REG-MERGE-IN-B.
+           05 COD-CANAL-MB PIC X(03).
+           05 TXT-ABRV-MB  PIC X(10).
+           05 TXT-NOM-MB   PIC X(50).
+
+       FD MERGE-OUT.
+       01 REG-MERGE-OUT.
+           05 COD-CANAL-MO PIC X(03).
+           05 TXT-ABRV-MO  PIC X(10).
+           05 TXT-NOM-MO   PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WK-MENSAJE            PIC X(63).
+       01 WS-EOF                PIC A(1).
+       01 WS-FLAG-ENCONTRADO    PIC X(01).
+
+       01 WS-TOT-SORT-LEIDOS         PIC 9(07) VALUE 0.
+       01 WS-TOT-SORT-ENTRADA        PIC 9(07) VALUE 0.
+       01 WS-TOT-SORT-SALIDA         PIC 9(07) VALUE 0.
+       01 WS-TOT-SORT-CONCILIADOS    PIC 9(07) VALUE 0.
+       01 WS-TOT-SORT-AUS-SALIDA     PIC 9(07) VALUE 0.
+       01 WS-TOT-SORT-AUS-ENTRADA    PIC 9(07) VALUE 0.
+
+       01 WS-TOT-MERGE-LEIDOS        PIC 9(07) VALUE 0.
+       01 WS-TOT-MERGE-ENTRADA       PIC 9(07) VALUE 0.
+       01 WS-TOT-MERGE-SALIDA        PIC 9(07) VALUE 0.
+       01 WS-TOT-MERGE-CONCILIADOS   PIC 9(07) VALUE 0.
+       01 WS-TOT-MERGE-AUS-SALIDA    PIC 9(07) VALUE 0.
+       01 WS-TOT-MERGE-AUS-ENTRADA   PIC 9(07) VALUE 0.
+
+       01 WS-TABLA-SALIDA.
+          05 WS-SAL-TBL         OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-TOT-SORT-SALIDA
+                                 ASCENDING KEY IS WS-COD-TBL
+                                 INDEXED BY X.
+             10 WS-COD-TBL      PIC X(03).
+             10 WS-ABRV-TBL     PIC X(10).
+             10 WS-NOM-TBL      PIC X(50).
+
+       01 WS-TABLA-ENTRADA.
+          05 WS-ENT-TBL         OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-TOT-SORT-ENTRADA
+                                 INDEXED BY Y.
+             10 WS-COD-ENT-TBL  PIC X(03).
+             10 WS-ABRV-ENT-TBL PIC X(10).
+             10 WS-NOM-ENT-TBL  PIC X(50).
+
+       01 WS-TABLA-SALIDA-M.
+          05 WS-SAL-TBL-M       OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-TOT-MERGE-SALIDA
+                                 ASCENDING KEY IS WS-COD-TBL-M
+                                 INDEXED BY XM.
+             10 WS-COD-TBL-M     PIC X(03).
+             10 WS-ABRV-TBL-M    PIC X(10).
+             10 WS-NOM-TBL-M     PIC X(50).
+
+       01 WS-TABLA-ENTRADA-M.
+          05 WS-ENT-TBL-M        OCCURS 1 TO 5000 TIMES
+                                 DEPENDING ON WS-TOT-MERGE-ENTRADA
+                                 INDEXED BY YM.
+             10 WS-COD-ENT-TBL-M  PIC X(03).
+             10 WS-ABRV-ENT-TBL-M PIC X(10).
+             10 WS-NOM-ENT-TBL-M  PIC X(50).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CONCILIA-SORT
+            PERFORM 3000-CONCILIA-MERGE
+            PERFORM 9000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "CONCILIACION DE ENTRADA CONTRA SALIDA" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-CONCILIA-SORT.
+            DISPLAY "=== CONCILIACION DEL SORT (QG1CX059) ==="
+            PERFORM 2100-CARGA-SORT-SALIDA
+            PERFORM 2200-CARGA-SORT-ENTRADA
+            PERFORM 2300-BUSCA-SORT-SALIDA-SIN-ENTRADA
+            PERFORM 2900-TOTALES-SORT.
+      *
+       2100-CARGA-SORT-SALIDA.
+            MOVE 0 TO WS-TOT-SORT-SALIDA
+            OPEN INPUT HOST-OUT
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-SORT-SALIDA
+                     MOVE COD-CANAL-O TO WS-COD-TBL(WS-TOT-SORT-SALIDA)
+                     MOVE TXT-ABRV-O  TO WS-ABRV-TBL(WS-TOT-SORT-SALIDA)
+                     MOVE TXT-NOM-O   TO WS-NOM-TBL(WS-TOT-SORT-SALIDA)
+               END-READ
+            END-PERFORM
+            CLOSE HOST-OUT.
+      *
+       2200-CARGA-SORT-ENTRADA.
+            MOVE 0 TO WS-TOT-SORT-ENTRADA
+            OPEN INPUT HOST-IN
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-IN
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM 2210-EVALUA-SORT-ENTRADA
+               END-READ
+            END-PERFORM
+            CLOSE HOST-IN.
+      *
+       2210-EVALUA-SORT-ENTRADA.
+            ADD 1 TO WS-TOT-SORT-LEIDOS
+            IF COD-CANAL OF REG-HOST-IN = SPACES
+               OR TXT-NOM OF REG-HOST-IN = SPACES
+               CONTINUE
+            ELSE
+               ADD 1 TO WS-TOT-SORT-ENTRADA
+               MOVE COD-CANAL OF REG-HOST-IN TO
+                    WS-COD-ENT-TBL(WS-TOT-SORT-ENTRADA)
+               MOVE TXT-ABRV  OF REG-HOST-IN TO
+                    WS-ABRV-ENT-TBL(WS-TOT-SORT-ENTRADA)
+               MOVE TXT-NOM   OF REG-HOST-IN TO
+                    WS-NOM-ENT-TBL(WS-TOT-SORT-ENTRADA)
+               IF WS-TOT-SORT-SALIDA > 0
+                  SEARCH ALL WS-SAL-TBL
+                     AT END PERFORM 2220-REPORTA-SORT-AUS-SALIDA
+                     WHEN WS-COD-TBL(X) = COD-CANAL OF REG-HOST-IN
+                        ADD 1 TO WS-TOT-SORT-CONCILIADOS
+                  END-SEARCH
+               ELSE
+                  PERFORM 2220-REPORTA-SORT-AUS-SALIDA
+               END-IF
+            END-IF.
+      *
+       2220-REPORTA-SORT-AUS-SALIDA.
+            ADD 1 TO WS-TOT-SORT-AUS-SALIDA
+            DISPLAY "SORT - AUSENTE EN SALIDA: " REG-HOST-IN.
+      *
+       2300-BUSCA-SORT-SALIDA-SIN-ENTRADA.
+            IF WS-TOT-SORT-SALIDA = 0
+               CONTINUE
+            ELSE
+               PERFORM VARYING X FROM 1 BY 1
+                       UNTIL X > WS-TOT-SORT-SALIDA
+                  SET Y TO 1
+                  MOVE 'N' TO WS-FLAG-ENCONTRADO
+                  IF WS-TOT-SORT-ENTRADA > 0
+                     SEARCH WS-ENT-TBL
+                        AT END CONTINUE
+                        WHEN WS-COD-ENT-TBL(Y) = WS-COD-TBL(X)
+                           MOVE 'Y' TO WS-FLAG-ENCONTRADO
+                     END-SEARCH
+                  END-IF
+                  IF WS-FLAG-ENCONTRADO NOT = 'Y'
+                     ADD 1 TO WS-TOT-SORT-AUS-ENTRADA
+                     DISPLAY "SORT - AUSENTE EN ENTRADA: "
+                             WS-COD-TBL(X) " " WS-ABRV-TBL(X) " "
+                             WS-NOM-TBL(X)
+                  END-IF
+               END-PERFORM
+            END-IF.
+      *
+       2900-TOTALES-SORT.
+            DISPLAY "SORT - REGISTROS LEIDOS DE ENTRADA        : "
+                    WS-TOT-SORT-LEIDOS
+            DISPLAY "SORT - REGISTROS EN SALIDA                : "
+                    WS-TOT-SORT-SALIDA
+            DISPLAY "SORT - REGISTROS CONCILIADOS              : "
+                    WS-TOT-SORT-CONCILIADOS
+            DISPLAY "SORT - AUSENTES EN SALIDA                 : "
+                    WS-TOT-SORT-AUS-SALIDA
+            DISPLAY "SORT - AUSENTES EN ENTRADA                : "
+                    WS-TOT-SORT-AUS-ENTRADA.
+      *
+       3000-CONCILIA-MERGE.
+            DISPLAY "=== CONCILIACION DEL MERGE (QG1CX060) ==="
+            PERFORM 3100-CARGA-MERGE-SALIDA
+            PERFORM 3200-CARGA-MERGE-ENTRADA
+            PERFORM 3300-BUSCA-MERGE-SALIDA-SIN-ENTRADA
+            PERFORM 3900-TOTALES-MERGE.
+      *
+       3100-CARGA-MERGE-SALIDA.
+            MOVE 0 TO WS-TOT-MERGE-SALIDA
+            OPEN INPUT MERGE-OUT
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ MERGE-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-MERGE-SALIDA
+                     MOVE COD-CANAL-MO TO
+                          WS-COD-TBL-M(WS-TOT-MERGE-SALIDA)
+                     MOVE TXT-ABRV-MO  TO
+                          WS-ABRV-TBL-M(WS-TOT-MERGE-SALIDA)
+                     MOVE TXT-NOM-MO   TO
+                          WS-NOM-TBL-M(WS-TOT-MERGE-SALIDA)
+               END-READ
+            END-PERFORM
+            CLOSE MERGE-OUT.
+      *
+       3200-CARGA-MERGE-ENTRADA.
+            MOVE 0 TO WS-TOT-MERGE-ENTRADA
+            OPEN INPUT MERGE-IN-A
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ MERGE-IN-A
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     PERFORM 3210-EVALUA-MERGE-ENTRADA-A
+               END-READ
+            END-PERFORM
+            CLOSE MERGE-IN-A
+
+            OPEN INPUT MERGE-IN-B
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ MERGE-IN-B
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     PERFORM 3220-EVALUA-MERGE-ENTRADA-B
+               END-READ
+            END-PERFORM
+            CLOSE MERGE-IN-B.
+      *
+       3210-EVALUA-MERGE-ENTRADA-A.
+            ADD 1 TO WS-TOT-MERGE-LEIDOS
+            IF COD-CANAL-MA = SPACES OR TXT-NOM-MA = SPACES
+               CONTINUE
+            ELSE
+               ADD 1 TO WS-TOT-MERGE-ENTRADA
+               MOVE COD-CANAL-MA TO
+                    WS-COD-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               MOVE TXT-ABRV-MA  TO
+                    WS-ABRV-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               MOVE TXT-NOM-MA   TO
+                    WS-NOM-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               IF WS-TOT-MERGE-SALIDA > 0
+                  SEARCH ALL WS-SAL-TBL-M
+                     AT END PERFORM 3230-REPORTA-MERGE-AUS-SALIDA-A
+                     WHEN WS-COD-TBL-M(XM) = COD-CANAL-MA
+                        ADD 1 TO WS-TOT-MERGE-CONCILIADOS
+                  END-SEARCH
+               ELSE
+                  PERFORM 3230-REPORTA-MERGE-AUS-SALIDA-A
+               END-IF
+            END-IF.
+      *
+       3220-EVALUA-MERGE-ENTRADA-B.
+            ADD 1 TO WS-TOT-MERGE-LEIDOS
+            IF COD-CANAL-MB = SPACES OR TXT-NOM-MB = SPACES
+               CONTINUE
+            ELSE
+               ADD 1 TO WS-TOT-MERGE-ENTRADA
+               MOVE COD-CANAL-MB TO
+                    WS-COD-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               MOVE TXT-ABRV-MB  TO
+                    WS-ABRV-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               MOVE TXT-NOM-MB   TO
+                    WS-NOM-ENT-TBL-M(WS-TOT-MERGE-ENTRADA)
+               IF WS-TOT-MERGE-SALIDA > 0
+                  SEARCH ALL WS-SAL-TBL-M
+                     AT END PERFORM 3240-REPORTA-MERGE-AUS-SALIDA-B
+                     WHEN WS-COD-TBL-M(XM) = COD-CANAL-MB
+                        ADD 1 TO WS-TOT-MERGE-CONCILIADOS
+                  END-SEARCH
+               ELSE
+                  PERFORM 3240-REPORTA-MERGE-AUS-SALIDA-B
+               END-IF
+            END-IF.
+      *
+       3230-REPORTA-MERGE-AUS-SALIDA-A.
+            ADD 1 TO WS-TOT-MERGE-AUS-SALIDA
+            DISPLAY "MERGE - AUSENTE EN SALIDA: " REG-MERGE-IN-A.
+      *
+       3240-REPORTA-MERGE-AUS-SALIDA-B.
+            ADD 1 TO WS-TOT-MERGE-AUS-SALIDA
+            DISPLAY "MERGE - AUSENTE EN SALIDA: " REG-MERGE-IN-B.
+      *
+       3300-BUSCA-MERGE-SALIDA-SIN-ENTRADA.
+            IF WS-TOT-MERGE-SALIDA = 0
+               CONTINUE
+            ELSE
+               PERFORM VARYING XM FROM 1 BY 1
+                       UNTIL XM > WS-TOT-MERGE-SALIDA
+                  SET YM TO 1
+                  MOVE 'N' TO WS-FLAG-ENCONTRADO
+                  IF WS-TOT-MERGE-ENTRADA > 0
+                     SEARCH WS-ENT-TBL-M
+                        AT END CONTINUE
+                        WHEN WS-COD-ENT-TBL-M(YM) = WS-COD-TBL-M(XM)
+                           MOVE 'Y' TO WS-FLAG-ENCONTRADO
+                     END-SEARCH
+                  END-IF
+                  IF WS-FLAG-ENCONTRADO NOT = 'Y'
+                     ADD 1 TO WS-TOT-MERGE-AUS-ENTRADA
+                     DISPLAY "MERGE - AUSENTE EN ENTRADA: "
+                             WS-COD-TBL-M(XM) " " WS-ABRV-TBL-M(XM) " "
+                             WS-NOM-TBL-M(XM)
+                  END-IF
+               END-PERFORM
+            END-IF.
+      *
+       3900-TOTALES-MERGE.
+            DISPLAY "MERGE - REGISTROS LEIDOS DE ENTRADA        : "
+                    WS-TOT-MERGE-LEIDOS
+            DISPLAY "MERGE - REGISTROS EN SALIDA                : "
+                    WS-TOT-MERGE-SALIDA
+            DISPLAY "MERGE - REGISTROS CONCILIADOS              : "
+                    WS-TOT-MERGE-CONCILIADOS
+            DISPLAY "MERGE - AUSENTES EN SALIDA                 : "
+                    WS-TOT-MERGE-AUS-SALIDA
+            DISPLAY "MERGE - AUSENTES EN ENTRADA                : "
+                    WS-TOT-MERGE-AUS-ENTRADA.
+      *
+       9000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX089.
