@@ -11,6 +11,14 @@
       *   obtener los registros son los valores de clave de registro.
       *  Para archivos relativos, las claves de registro relativas se
       *   utilizan para recuperar los registros.
+      * HOST001 y HOST002 ahora comparten el layout de QG1CAN01 (COPY
+      *  REPLACING sobre el nombre del grupo) para usar los mismos
+      *  nombres de campo COD-CANAL/TXT-ABRV/TXT-NOM que el resto de
+      *  los programas de canal, en vez de sus antiguos COD-01/TXT-01
+      *  y COD-02/TXT-02. HOST003 queda con COD-03/TXT-03: su
+      *  RELATIVE KEY toma el campo directamente del registro, y ese
+      *  registro no forma parte del layout de canal que se está
+      *  unificando.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -31,8 +39,8 @@
            SELECT HOST002 ASSIGN TO "HOST02.TXT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS COD-02
-           ALTERNATE RECORD KEY IS TXT-02.
+           RECORD KEY IS COD-CANAL OF REG-HOST002
+           ALTERNATE RECORD KEY IS TXT-ABRV OF REG-HOST002.
 
            SELECT HOST003 ASSIGN TO "HOST03.TXT"
            ORGANIZATION IS RELATIVE
@@ -43,14 +51,10 @@
       *************************
        FILE SECTION.
        FD  HOST001.
-       01  REG-HOST01.
-           05 COD-01      PIC X(03).
-           05 TXT-01      PIC X(10).
+           COPY QG1CAN01 REPLACING REG-HOST004 BY REG-HOST001.
 
        FD  HOST002.
-       01  REG-HOST02.
-           05 COD-02      PIC X(03).
-           05 TXT-02      PIC X(10).
+           COPY QG1CAN01 REPLACING REG-HOST004 BY REG-HOST002.
 
        FD  HOST003.
        01  REG-HOST03.
