@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX046 solo abre HOST01.TXT en modo INPUT - no
+      *  hay ningun programa que lo abra en OUTPUT o EXTEND para
+      *  agregar registros nuevos. Este programa abre el mismo extracto
+      *  secuencial HOST01.TXT y agrega un registro REG-HOST01
+      *  (COD-CANAL/TXT-ABRV/TXT-NOM, el layout de QG1CX050) por cada
+      *  canal que se le ingrese por consola, para que el extracto
+      *  pueda crecer sin tener que regenerarlo entero a mano.
+      * El extracto ahora cierra con un registro trailer de control
+      *  (COD-CANAL = 'TRL') con el conteo de registros y el hash
+      *  total de COD-CANAL, igual que ya hace QG1CX059 por DISPLAY con
+      *  sus totales de control, pero grabado en el propio archivo para
+      *  que QG1CX050 pueda validarlo sin correr el job de clasificacion.
+      *  Por eso se cambio OPEN EXTEND por una relectura completa del
+      *  extracto existente (2000-CARGA-EXISTENTE) hacia una tabla en
+      *  memoria, descartando el trailer anterior: al regrabar con
+      *  OPEN OUTPUT en 4000-GRABA-EXTRACTO el archivo termina con un
+      *  solo trailer vigente, con el total de TODO el extracto y no
+      *  solo de los canales agregados en esta corrida.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX084.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST001 ASSIGN TO "HOST01.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-HOST.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST001.
+       01  REG-HOST01.
+           05 COD-CANAL    PIC X(03).
+           05 TXT-ABRV     PIC X(10).
+           05 TXT-NOM      PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WK-MENSAJE           PIC X(63).
+       01 FS-HOST              PIC X(02).
+       01 WS-SIGUE             PIC X(01).
+       01 WS-EOF               PIC X(01).
+
+       01 WS-TOTAL-CANALES      PIC 9(04) VALUE 0.
+       01 WS-TABLA-CANALES.
+          05 WS-CANAL-TBL       OCCURS 1 TO 2000 TIMES
+                                 DEPENDING ON WS-TOTAL-CANALES.
+             10 WS-COD-TBL      PIC X(03).
+             10 WS-ABRV-TBL     PIC X(10).
+             10 WS-NOM-TBL      PIC X(50).
+
+       01 WS-HASH-TOTAL         PIC 9(09) VALUE 0.
+       01 WS-COD-NUM            PIC 9(03).
+       01 WK-I                  PIC 9(04).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CARGA-EXISTENTE
+            PERFORM 3000-RECIBE-CANALES
+            PERFORM 4000-GRABA-EXTRACTO
+            PERFORM 9000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "AGREGAR CANALES AL EXTRACTO HOST01.TXT" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-CARGA-EXISTENTE.
+            MOVE 0 TO WS-TOTAL-CANALES
+            OPEN INPUT HOST001
+            IF FS-HOST = '00'
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                  READ HOST001
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        IF COD-CANAL NOT = 'TRL'
+                           PERFORM 2100-ACUMULA-EXISTENTE
+                        END-IF
+                  END-READ
+               END-PERFORM
+               CLOSE HOST001
+            END-IF.
+      *
+       2100-ACUMULA-EXISTENTE.
+            ADD 1 TO WS-TOTAL-CANALES
+            MOVE COD-CANAL TO WS-COD-TBL(WS-TOTAL-CANALES)
+            MOVE TXT-ABRV  TO WS-ABRV-TBL(WS-TOTAL-CANALES)
+            MOVE TXT-NOM   TO WS-NOM-TBL(WS-TOTAL-CANALES).
+      *
+       3000-RECIBE-CANALES.
+            MOVE 'S' TO WS-SIGUE
+            PERFORM UNTIL WS-SIGUE NOT = 'S'
+               PERFORM 3100-RECIBE-CANAL
+               IF COD-CANAL = SPACES
+                  MOVE 'N' TO WS-SIGUE
+               ELSE
+                  ADD 1 TO WS-TOTAL-CANALES
+                  MOVE COD-CANAL TO WS-COD-TBL(WS-TOTAL-CANALES)
+                  MOVE TXT-ABRV  TO WS-ABRV-TBL(WS-TOTAL-CANALES)
+                  MOVE TXT-NOM   TO WS-NOM-TBL(WS-TOTAL-CANALES)
+                  DISPLAY "CANAL AGREGADO AL EXTRACTO: " COD-CANAL
+               END-IF
+            END-PERFORM.
+      *
+       3100-RECIBE-CANAL.
+            MOVE SPACES TO REG-HOST01
+            DISPLAY "CODIGO (ENTER PARA TERMINAR) : "
+            ACCEPT COD-CANAL
+            IF COD-CANAL NOT = SPACES
+               DISPLAY "ABREVIATURA : "
+               ACCEPT TXT-ABRV
+               DISPLAY "DESCRIPCION : "
+               ACCEPT TXT-NOM
+            END-IF.
+      *
+       4000-GRABA-EXTRACTO.
+            OPEN OUTPUT HOST001
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN OUTPUT DE HOST001 FALLIDO - "
+                       "FILE STATUS " FS-HOST
+               STOP RUN
+            END-IF
+
+            MOVE 0 TO WS-HASH-TOTAL
+            PERFORM VARYING WK-I FROM 1 BY 1
+                       UNTIL WK-I > WS-TOTAL-CANALES
+               MOVE WS-COD-TBL(WK-I)  TO COD-CANAL
+               MOVE WS-ABRV-TBL(WK-I) TO TXT-ABRV
+               MOVE WS-NOM-TBL(WK-I)  TO TXT-NOM
+               WRITE REG-HOST01
+               MOVE FUNCTION NUMVAL(WS-COD-TBL(WK-I)) TO WS-COD-NUM
+               ADD WS-COD-NUM TO WS-HASH-TOTAL
+            END-PERFORM
+
+            PERFORM 4100-GRABA-TRAILER
+            CLOSE HOST001
+            DISPLAY "TOTAL DE CANALES EN EL EXTRACTO: " WS-TOTAL-CANALES.
+      *
+       4100-GRABA-TRAILER.
+            MOVE SPACES TO REG-HOST01
+            MOVE 'TRL' TO COD-CANAL
+            MOVE 'TRAILER' TO TXT-ABRV
+            STRING "CNT=" WS-TOTAL-CANALES " HASH=" WS-HASH-TOTAL
+               DELIMITED BY SIZE INTO TXT-NOM
+            WRITE REG-HOST01.
+      *
+       9000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX084.
