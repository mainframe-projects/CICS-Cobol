@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX043 carga WS-TABLE (dos dimensiones, CANAL x
+      *  TITULO) con un solo MOVE de un literal mas corto que la tabla
+      *  completa, asi que buena parte de WS-COLS(Y,Z) queda en blanco
+      *  por el relleno con espacios del MOVE. Este programa reutiliza
+      *  esa misma tabla y agrega una utilidad de volcado que recorre
+      *  ambas dimensiones con SET/PERFORM VARYING (mismo patron de
+      *  QG1CX043) mostrando unicamente las celdas que no estan en
+      *  blanco.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX082.
+      *
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WS-TABLE.
+          05 WS-CANAL      OCCURS 4 TIMES INDEXED BY Y.
+           10 WS-ROWS      PIC A(10).
+           10 WS-TITULO    OCCURS 5 TIMES INDEXED BY Z.
+               15 WS-COLS  PIC X(06).
+
+       01 WS-TOT-NO-BLANCO PIC 9(03) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            DISPLAY "VOLCADO DE ENTRADAS NO EN BLANCO DE WS-TABLE"
+            MOVE '1234567890ABCDEFGHIJKLMN34GHIJKL56MNOPQRALDV15172027'
+               TO WS-TABLE
+
+            SET Y TO 1
+            PERFORM 200-RECORRE-FILA VARYING Y FROM 1 BY 1 UNTIL Y > 4
+
+            DISPLAY "TOTAL DE CELDAS NO EN BLANCO: " WS-TOT-NO-BLANCO
+            STOP RUN.
+      *
+       200-RECORRE-FILA.
+            SET Z TO 1
+            PERFORM 300-MUESTRA-SI-NO-BLANCO
+               VARYING Z FROM 1 BY 1 UNTIL Z > 5.
+      *
+       300-MUESTRA-SI-NO-BLANCO.
+            IF WS-COLS(Y, Z) NOT = SPACES
+               ADD 1 TO WS-TOT-NO-BLANCO
+               DISPLAY "WS-COLS (" Y, ", " Z ") = " WS-COLS(Y, Z)
+            END-IF.
+      *
+       END PROGRAM QG1CX082.
