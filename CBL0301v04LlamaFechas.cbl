@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : Demuestra QG1CX072 (valida fecha AAAAMMDD) y
+      *  QG1CX073 (suma dias / dias entre fechas) contra los casos que
+      *  QG1CX015 dejaba sin validar, incluyendo la fecha imposible
+      *  "20181322" que ese programa aceptaba sin queja.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX074.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-FECHA-VALIDA    PIC X(01).
+       01 WK-FECHA-PRUEBA    PIC 9(08).
+
+       01 WK-OPERACION       PIC X(01).
+       01 WK-FECHA-1         PIC 9(08).
+       01 WK-FECHA-2         PIC 9(08).
+       01 WK-DIAS            PIC S9(05).
+       01 WK-FECHA-RESULTADO PIC 9(08).
+       01 WK-DIAS-RESULTADO  PIC S9(07).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-VALIDA-FECHAS
+            PERFORM 2000-SUMA-DIAS
+            PERFORM 3000-DIAS-ENTRE
+            PERFORM 4000-FINAL.
+      *
+       1000-VALIDA-FECHAS.
+            MOVE 20181122 TO WK-FECHA-PRUEBA
+            CALL "QG1CX072" USING WK-FECHA-PRUEBA, WK-FECHA-VALIDA
+            DISPLAY "20181122 VALIDA? : " WK-FECHA-VALIDA
+
+            MOVE 20181322 TO WK-FECHA-PRUEBA
+            CALL "QG1CX072" USING WK-FECHA-PRUEBA, WK-FECHA-VALIDA
+            DISPLAY "20181322 VALIDA? : " WK-FECHA-VALIDA.
+      *
+       2000-SUMA-DIAS.
+            MOVE 'A'        TO WK-OPERACION
+            MOVE 20181122   TO WK-FECHA-1
+            MOVE 30         TO WK-DIAS
+
+            CALL "QG1CX073" USING WK-OPERACION, WK-FECHA-1,
+                                   WK-FECHA-2, WK-DIAS,
+                                   WK-FECHA-RESULTADO,
+                                   WK-DIAS-RESULTADO
+
+            DISPLAY "20181122 + 30 DIAS : " WK-FECHA-RESULTADO.
+      *
+       3000-DIAS-ENTRE.
+            MOVE 'B'        TO WK-OPERACION
+            MOVE 20181122   TO WK-FECHA-1
+            MOVE 20190201   TO WK-FECHA-2
+
+            CALL "QG1CX073" USING WK-OPERACION, WK-FECHA-1,
+                                   WK-FECHA-2, WK-DIAS,
+                                   WK-FECHA-RESULTADO,
+                                   WK-DIAS-RESULTADO
+
+            DISPLAY "DIAS ENTRE 20181122 Y 20190201 : "
+                    WK-DIAS-RESULTADO.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX074.
