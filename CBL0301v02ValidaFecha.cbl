@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX015 desglosa WS-YYYYMMDD en WS-YEAR/WS-MONTH
+      *  /WS-DAY por REDEFINES pero nunca valida que el mes este entre
+      *  01-12 o que el dia sea valido para ese mes: un MOVE de
+      *  "20181322" se acepta sin queja. Esta rutina toma el layout
+      *  compartido QG4CX002 y regresa si una fecha AAAAMMDD es
+      *  realmente valida, para que cualquier programa que maneje
+      *  fechas pueda rechazar una fecha imposible en vez de
+      *  almacenarla silenciosamente.
+      * El chequeo de bisiesto ahora respeta la excepcion de siglo
+      *  gregoriana (divisible entre 100 pero no entre 400), para que
+      *  por ejemplo 19000229 se rechace en vez de aceptarse.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX072.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       COPY QG4CX002.
+
+       01 WS-DIAS-POR-MES.
+           05 WS-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+
+       01 WS-DIAS-MAX       PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LS-FECHA-AAAAMMDD PIC 9(08).
+       01 LS-FECHA-VALIDA   PIC X(01).
+
+       PROCEDURE DIVISION USING LS-FECHA-AAAAMMDD,
+                                LS-FECHA-VALIDA.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-DESGLOSA
+            PERFORM 2000-VALIDA
+            PERFORM 4000-FINAL.
+      *
+       1000-DESGLOSA.
+            MOVE 'S' TO LS-FECHA-VALIDA
+            MOVE '312831303130313130313031' TO WS-DIAS-POR-MES
+            MOVE LS-FECHA-AAAAMMDD TO WS-FECHA-NUM.
+      *
+       2000-VALIDA.
+            IF NOT WS-MES-VALIDO
+               MOVE 'N' TO LS-FECHA-VALIDA
+            ELSE
+               MOVE WS-DIAS-MES(WS-FECHA-MES) TO WS-DIAS-MAX
+               IF WS-FECHA-MES = 2
+                  AND FUNCTION MOD(WS-FECHA-ANIO, 4) = 0
+                  AND (FUNCTION MOD(WS-FECHA-ANIO, 100) NOT = 0
+                       OR FUNCTION MOD(WS-FECHA-ANIO, 400) = 0)
+                  MOVE 29 TO WS-DIAS-MAX
+               END-IF
+               IF WS-FECHA-DIA < 1 OR WS-FECHA-DIA > WS-DIAS-MAX
+                  MOVE 'N' TO LS-FECHA-VALIDA
+               END-IF
+            END-IF
+
+            IF LS-FECHA-VALIDA = 'N'
+               DISPLAY "FECHA INVALIDA: " LS-FECHA-AAAAMMDD
+            END-IF.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX072.
