@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX049 declara HOST006 con ACCESS MODE IS
+      *  DYNAMIC precisamente para demostrar que el acceso dinamico
+      *  soporta procesamiento secuencial y aleatorio en el mismo
+      *  programa, pero su parrafo 1000-INICIO solo hace un DISPLAY y
+      *  termina - el archivo nunca se abre. Este programa si usa el
+      *  acceso dinamico que promete el SELECT: recorre HOST006 en
+      *  forma secuencial buscando canales que cumplen una condicion
+      *  (COD-06 numericamente mayor a un umbral) y, por cada uno que
+      *  encuentra, hace una relectura aleatoria por COD-06 para
+      *  actualizar el registro con REWRITE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX086.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST006 ASSIGN TO "QG1CX086.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-06
+           ALTERNATE RECORD KEY IS TXT-06
+           FILE STATUS IS EOF-06.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST006.
+       01  REG-HOST06.
+           02 COD-06       PIC X(03).
+           02 TXT-06       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-06               PIC X(02).
+       01 WS-FIN-BROWSE        PIC X(01).
+       01 WS-UMBRAL            PIC 9(03) VALUE 30.
+       01 WK-MENSAJE           PIC X(63).
+       01 WK-TOTAL-ACTUALIZADOS PIC 9(04) VALUE 0.
+
+       01 WK-DATOS-PRUEBA.
+           05 WK-DATO OCCURS 5 TIMES.
+              10 WK-DATO-COD   PIC X(03).
+              10 WK-DATO-TXT   PIC X(10).
+       01 WK-I                 PIC 9(02).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CARGA-PRUEBA
+            PERFORM 3000-RECORRE-Y-ACTUALIZA
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "RECORRIDO DINAMICO CON ACTUALIZACION ALEATORIA"
+              TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+
+            MOVE '022MONITOR  ' TO WK-DATO(1)
+            MOVE '030CAJERO   ' TO WK-DATO(2)
+            MOVE '040MOVIL    ' TO WK-DATO(3)
+            MOVE '041WEB      ' TO WK-DATO(4)
+            MOVE '050BANCATEL ' TO WK-DATO(5).
+      *
+       2000-CARGA-PRUEBA.
+            OPEN OUTPUT HOST006
+            IF EOF-06 NOT = '00'
+               DISPLAY "ABEND: OPEN OUTPUT DE HOST006 FALLIDO - "
+                       "FILE STATUS " EOF-06
+               STOP RUN
+            END-IF
+
+            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 5
+               MOVE WK-DATO-COD(WK-I) TO COD-06
+               MOVE WK-DATO-TXT(WK-I) TO TXT-06
+               WRITE REG-HOST06
+            END-PERFORM
+            CLOSE HOST006.
+      *
+       3000-RECORRE-Y-ACTUALIZA.
+            OPEN I-O HOST006
+            IF EOF-06 NOT = '00'
+               DISPLAY "ABEND: OPEN I-O DE HOST006 FALLIDO - "
+                       "FILE STATUS " EOF-06
+               STOP RUN
+            END-IF
+
+            MOVE 'N' TO WS-FIN-BROWSE
+
+            PERFORM UNTIL WS-FIN-BROWSE = 'Y'
+               READ HOST006 NEXT RECORD
+                  AT END MOVE 'Y' TO WS-FIN-BROWSE
+                  NOT AT END
+                     IF COD-06 > WS-UMBRAL
+                        PERFORM 3100-ACTUALIZA-ALEATORIO
+                     END-IF
+               END-READ
+            END-PERFORM
+
+            CLOSE HOST006
+            DISPLAY "CANALES ACTUALIZADOS: " WK-TOTAL-ACTUALIZADOS.
+      *
+       3100-ACTUALIZA-ALEATORIO.
+            MOVE COD-06 TO WK-MENSAJE(1:3)
+            READ HOST006 KEY IS COD-06
+               INVALID KEY
+                  DISPLAY "RELECTURA ALEATORIA FALLO PARA " COD-06
+               NOT INVALID KEY
+                  STRING TXT-06(1:6) DELIMITED SIZE
+                         " UPD"    DELIMITED SIZE
+                    INTO TXT-06
+                  REWRITE REG-HOST06
+                     INVALID KEY
+                        DISPLAY "REWRITE INVALIDO PARA " COD-06
+                     NOT INVALID KEY
+                        ADD 1 TO WK-TOTAL-ACTUALIZADOS
+                        DISPLAY "CANAL " COD-06
+                                " ACTUALIZADO A " TXT-06
+                  END-REWRITE
+            END-READ.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX086.
