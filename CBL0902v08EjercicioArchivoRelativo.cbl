@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : HOST003 (QG1CX047), HOST005 (QG1CX048) y HOST007
+      *  (QG1CX049) estan declarados RELATIVE pero ningun programa los
+      *  abre ni los usa - la organizacion RELATIVE existe solo en el
+      *  papel. Este programa ejercita de verdad el acceso RELATIVE
+      *  sobre un archivo con el mismo layout de HOST005
+      *  (COD-05/TXT-05): graba registros por numero de registro
+      *  relativo y despues los relee al azar por esa misma clave
+      *  relativa, igual que ya hacen QG1CX053/054 con HOST004 via
+      *  RECORD KEY indexada.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX085.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST005 ASSIGN TO "QG1CX085.REL"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-RK-05
+           FILE STATUS IS FS-HOST.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST005.
+       01  REG-HOST05.
+           02 COD-05       PIC X(03).
+           02 TXT-05       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RK-05             PIC 9(04).
+       01 FS-HOST              PIC X(02).
+
+       01 WK-MENSAJE           PIC X(63).
+       01 WK-TOTAL-GRABADOS    PIC 9(04) VALUE 0.
+
+       01 WK-DATOS-PRUEBA.
+           05 WK-DATO OCCURS 5 TIMES.
+              10 WK-DATO-COD   PIC X(03).
+              10 WK-DATO-TXT   PIC X(10).
+
+       01 WK-I                 PIC 9(02).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-GRABA-POR-CLAVE-RELATIVA
+            PERFORM 3000-RELEE-AL-AZAR
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "EJERCICIO DE ARCHIVO RELATIVO HOST005" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+
+            MOVE '022MONITOR  ' TO WK-DATO(1)
+            MOVE '030CAJERO   ' TO WK-DATO(2)
+            MOVE '040MOVIL    ' TO WK-DATO(3)
+            MOVE '041WEB      ' TO WK-DATO(4)
+            MOVE '050BANCA TEL' TO WK-DATO(5)
+
+            OPEN OUTPUT HOST005
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN OUTPUT DE HOST005 FALLIDO - "
+                       "FILE STATUS " FS-HOST
+               STOP RUN
+            END-IF.
+      *
+       2000-GRABA-POR-CLAVE-RELATIVA.
+            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 5
+               MOVE WK-I           TO WS-RK-05
+               MOVE WK-DATO-COD(WK-I) TO COD-05
+               MOVE WK-DATO-TXT(WK-I) TO TXT-05
+               WRITE REG-HOST05
+                  INVALID KEY
+                     DISPLAY "ABEND: ESCRITURA RELATIVA INVALIDA "
+                             "REG. No. " WS-RK-05 " FS=" FS-HOST
+                  NOT INVALID KEY
+                     ADD 1 TO WK-TOTAL-GRABADOS
+               END-WRITE
+            END-PERFORM
+            CLOSE HOST005
+            DISPLAY "REGISTROS GRABADOS POR CLAVE RELATIVA: "
+                    WK-TOTAL-GRABADOS.
+      *
+       3000-RELEE-AL-AZAR.
+            OPEN INPUT HOST005
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN INPUT DE HOST005 FALLIDO - "
+                       "FILE STATUS " FS-HOST
+               STOP RUN
+            END-IF
+
+            MOVE 3 TO WS-RK-05
+            PERFORM 3100-LEE-RELATIVO
+
+            MOVE 1 TO WS-RK-05
+            PERFORM 3100-LEE-RELATIVO
+
+            MOVE 9 TO WS-RK-05
+            PERFORM 3100-LEE-RELATIVO
+
+            CLOSE HOST005.
+      *
+       3100-LEE-RELATIVO.
+            READ HOST005
+               INVALID KEY
+                  DISPLAY "REGISTRO RELATIVO No. " WS-RK-05
+                          " NO EXISTE - FS=" FS-HOST
+               NOT INVALID KEY
+                  DISPLAY "REGISTRO RELATIVO No. " WS-RK-05
+                          " = " COD-05 " " TXT-05
+            END-READ.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX085.
