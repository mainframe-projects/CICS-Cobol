@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX032 muestra `PERFORM parrafo N TIMES` sobre
+      *  un contador sin significado de negocio. Este programa aplica
+      *  la misma forma de PERFORM N TIMES para generar un lote de
+      *  registros sinteticos de CANAL, en el mismo formato de columnas
+      *  fijas que consume QG1CX052 (COD-CANAL 1-3, TXT-ABRV 4-13,
+      *  TXT-NOM 14-63), para poder probar con volumen los programas
+      *  de carga/mantenimiento sin depender de un extracto real.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX081.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-GENERADO ASSIGN TO "QG1CX081.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-GENERADO.
+       01  REG-GENERADO.
+           02 GEN-CODIGO        PIC X(03).
+           02 GEN-ABREVIATURA   PIC X(10).
+           02 GEN-DESCRIPCION   PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CANTIDAD        PIC 9(04) VALUE 50.
+       01 WS-CONTADOR        PIC 9(04) VALUE 0.
+       01 WS-COD-NUM         PIC 9(03).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            DISPLAY "GENERADOR DE DATOS DE PRUEBA PARA CANAL"
+            OPEN OUTPUT HOST-GENERADO
+            PERFORM 0100-GENERA-UN-CANAL WS-CANTIDAD TIMES
+            CLOSE HOST-GENERADO
+            DISPLAY "REGISTROS GENERADOS: " WS-CONTADOR
+            STOP RUN.
+      *
+       0100-GENERA-UN-CANAL.
+            ADD 1 TO WS-CONTADOR
+            COMPUTE WS-COD-NUM = 900 + WS-CONTADOR
+            MOVE SPACES TO REG-GENERADO
+            MOVE WS-COD-NUM TO GEN-CODIGO
+            STRING "CANAL" WS-CONTADOR DELIMITED SIZE
+               INTO GEN-ABREVIATURA
+            STRING "CANAL DE PRUEBA NUMERO " WS-CONTADOR
+               DELIMITED SIZE
+               INTO GEN-DESCRIPCION
+            WRITE REG-GENERADO.
+      *
+       END PROGRAM QG1CX081.
