@@ -10,24 +10,57 @@
       * determina en qué mitad del elemento buscado está presente.
       * Este proceso se repite hasta que se encuentra el elemento o se
       * alcanza el final.
+      * WS-APLICACION ya no se llena con un solo MOVE de un literal
+      *  hardcodeado: 1000-CARGA-TABLA abre HOST004 y carga COD-CANAL/
+      *  TXT-ABRV de cada registro real en WS-ID/WS-NAME. La lectura
+      *  secuencial de un archivo indexado ya entrega los registros en
+      *  orden ascendente de clave, que es justo lo que SEARCH ALL
+      *  necesita. La tabla es OCCURS DEPENDING ON WS-TOTAL-CANALES
+      *  para que SEARCH ALL solo recorra las entradas realmente
+      *  cargadas: si se dejaran entradas finales en blanco (menos de
+      *  16 canales en HOST004), esos espacios ordenarian antes que
+      *  cualquier codigo real y romperian la precondicion de orden
+      *  ascendente que SEARCH ALL exige.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX045.
       *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST004 ASSIGN TO "HOST04.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CANAL
+           FILE STATUS IS FS-HOST.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  HOST004.
+           COPY QG1CAN01.
+
        WORKING-STORAGE SECTION.
        01 WS-TEMA          PIC X(40).
+       01 WS-TOTAL-CANALES      PIC 9(04) VALUE 0.
        01 WS-APLICACION.
-          05 WS-DATA       OCCURS 16 TIMES ASCENDING
-                           KEY IS WS-ID INDEXED BY X.
+          05 WS-DATA       OCCURS 1 TO 16 TIMES
+                           DEPENDING ON WS-TOTAL-CANALES
+                           ASCENDING KEY IS WS-ID INDEXED BY X.
           10 WS-ID         PIC X(8).
           10 WS-NAME       PIC X(2).
 
-       01 WS-SRCH          PIC X(10) VALUE 'MEDICINA90'.
+       01 WS-SRCH          PIC X(10) VALUE '022     MR'.
        01 WS-REGISTRO.
           05 WS-CODIGO     PIC X(8).
           05 WS-NOMBRE     PIC X(2).
+
+       01 FS-HOST              PIC X(02).
+       01 WS-EOF                PIC A(1).
       *
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -37,8 +70,7 @@
             DISPLAY "=============================="
             DISPLAY " "
 
-            MOVE 'MEDICINA90ABCDEFGHIJKLMN34GHIJKL56MNOPQRALDV15172027'
-               TO WS-APLICACION
+            PERFORM 1000-CARGA-TABLA
 
             PERFORM 050-SHOW-BEFORE
             PERFORM 100-ONE-BUSCAR
@@ -46,24 +78,50 @@
 
             STOP RUN.
 
+       1000-CARGA-TABLA.
+            MOVE 0 TO WS-TOTAL-CANALES
+
+            OPEN INPUT HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+            ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-TOTAL-CANALES = 16
+                  READ HOST004 NEXT RECORD
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-TOTAL-CANALES
+                        MOVE COD-CANAL TO WS-ID(WS-TOTAL-CANALES)
+                        MOVE TXT-ABRV(1:2) TO WS-NAME(WS-TOTAL-CANALES)
+                  END-READ
+               END-PERFORM
+               CLOSE HOST004
+            END-IF.
+
        050-SHOW-BEFORE.
-           DISPLAY 'WS-APLICACION : ' WS-APLICACION
-           DISPLAY " WS-DATA (" 1, ") = " WS-DATA(1)
-           DISPLAY " WS-DATA (" 2, ") = " WS-DATA(2)
-           DISPLAY " WS-ID (" 1, ") = " WS-ID(1)
-           DISPLAY " WS-NAME (" 2, ") = " WS-NAME(1)
-           DISPLAY " WS-DATA (" 16, ") = " WS-DATA(16).
+           IF WS-TOTAL-CANALES > 0
+              DISPLAY 'WS-APLICACION : ' WS-APLICACION
+              DISPLAY " WS-DATA (" 1, ") = " WS-DATA(1)
+              DISPLAY " WS-ID (" 1, ") = " WS-ID(1)
+              DISPLAY " WS-NAME (" 1, ") = " WS-NAME(1)
+              DISPLAY " WS-DATA (" WS-TOTAL-CANALES, ") = "
+                      WS-DATA(WS-TOTAL-CANALES)
+           ELSE
+              DISPLAY "SIN CANALES CARGADOS DESDE HOST004"
+           END-IF.
 
        100-ONE-BUSCAR.
-
-            SEARCH WS-DATA
-               AT END
-                   DISPLAY 'MEDICINA - NOT FOUND IN TABLE'
-               WHEN WS-DATA(X) = WS-SRCH
-                   DISPLAY "MEDICINA - FOUND IN TABLE"
-                   MOVE WS-ID(X) TO WS-CODIGO
-                   MOVE WS-NAME(X) TO WS-NOMBRE
-            END-SEARCH.
+            IF WS-TOTAL-CANALES > 0
+               SEARCH ALL WS-DATA
+                  AT END
+                      DISPLAY 'CANAL - NOT FOUND IN TABLE'
+                  WHEN WS-ID(X) = WS-SRCH(1:8)
+                      DISPLAY "CANAL - FOUND IN TABLE"
+                      MOVE WS-ID(X) TO WS-CODIGO
+                      MOVE WS-NAME(X) TO WS-NOMBRE
+               END-SEARCH
+            END-IF.
 
        150-SHOW-AFTER.
            DISPLAY "Record found :" WS-REGISTRO.
