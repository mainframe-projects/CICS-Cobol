@@ -9,6 +9,31 @@
       * El archivo de salida
       *
       * Copiar previamente el archivo QG1CX058.DAT a QG1CX059.DAT
+      *
+      * La clasificación ordena ahora por COD-CANAL-O y, como
+      *  desempate, por TXT-ABRV-O, para que los registros con el
+      *  mismo COD-CANAL-O (duplicados introducidos por un merge de
+      *  dos archivos fuente) salgan en un orden predecible.
+      * INPUT PROCEDURE 3000-FILTRA-ENTRADA: descarta de la
+      *  clasificación los registros con COD-CANAL o TXT-NOM en
+      *  blanco, para que un registro malo de un extracto previo no
+      *  termine en el HOST-OUT clasificado.
+      * Totales de control: al final se despliega el conteo de
+      *  entrada, el conteo de salida y el total de comprobación
+      *  (hash) sobre COD-CANAL-O, para confirmar que el SORT no
+      *  perdió ni duplicó registros.
+      * Checkpoint/restart: 3800-MARCA-CHECKPOINT-INICIO deja escrito
+      *  QG1CX059.CKP antes de arrancar el SORT. El SORT externo con
+      *  GIVING HOST-OUT no produce salida parcial: HOST-OUT solo
+      *  existe una vez que el SORT completo termina. Por eso, si el
+      *  checkpoint aparece todavia presente al iniciar una corrida
+      *  (la corrida anterior se interrumpio antes de completar el
+      *  SORT), no hay ningun HOST-OUT parcial del cual reanudar: se
+      *  reclasifica el extracto completo desde el principio, sin
+      *  saltar registros de HOST-IN. Al terminar una corrida completa
+      *  se limpia el checkpoint (3950-LIMPIA-CHECKPOINT) para que la
+      *  siguiente corrida normal no reporte una interrupcion que no
+      *  ocurrio.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -28,6 +53,9 @@
                           TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.WRK".
            SELECT HOST-OUT ASSIGN
                           TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.OUT".
+           SELECT HOST-CKP ASSIGN TO "QG1CX059.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CKP.
 
        DATA DIVISION.
       *************************
@@ -50,6 +78,9 @@
            05 TXT-ABRV-O   PIC X(10).
            05 TXT-NOM-O    PIC X(50).
 
+       FD HOST-CKP.
+       01 REG-CKP          PIC X(07).
+
        WORKING-STORAGE SECTION.
        01 WK-CANAL.
            02 WK-CODIGO        PIC X(03).
@@ -58,6 +89,17 @@
 
        77 WK-MENSAJE           PIC X(63).
 
+       01 WS-EOF                PIC A(1).
+       01 WS-INTERRUMPIDO       PIC X(01) VALUE 'N'.
+       01 WS-LEIDOS             PIC 9(07) VALUE 0.
+       01 WS-LIBERADOS          PIC 9(07) VALUE 0.
+       01 WS-DESCARTADOS        PIC 9(07) VALUE 0.
+       01 WS-TOT-SALIDA         PIC 9(07) VALUE 0.
+       01 WS-HASH-ENTRADA       PIC 9(09) VALUE 0.
+       01 WS-HASH-SALIDA        PIC 9(09) VALUE 0.
+       01 WS-COD-NUM            PIC 9(03).
+       01 FS-CKP                PIC X(02).
+
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -67,7 +109,24 @@
       *
        1000-INICIO.
             MOVE "SORT OF FILE" TO WK-MENSAJE
-            DISPLAY WK-MENSAJE.
+            DISPLAY WK-MENSAJE
+            PERFORM 1100-LEE-CHECKPOINT.
+      *
+       1100-LEE-CHECKPOINT.
+            MOVE 'N' TO WS-INTERRUMPIDO
+            OPEN INPUT HOST-CKP
+            IF FS-CKP = '00'
+               READ HOST-CKP
+                  AT END CONTINUE
+                  NOT AT END MOVE 'S' TO WS-INTERRUMPIDO
+               END-READ
+               CLOSE HOST-CKP
+            END-IF
+            IF WS-INTERRUMPIDO = 'S'
+               DISPLAY "CORRIDA ANTERIOR INTERRUMPIDA ANTES DE "
+                       "TERMINAR EL SORT: NO EXISTE HOST-OUT PARCIAL, "
+                       "SE RECLASIFICA EL EXTRACTO COMPLETO"
+            END-IF.
       *
        2000-PROCESO.
             DISPLAY 'START PROCESING'
@@ -77,11 +136,77 @@
             DISPLAY "Registro salida  : " REG-HOST-OUT
             DISPLAY "Registro auxiliar: " WK-CANAL
 
+            PERFORM 3800-MARCA-CHECKPOINT-INICIO
+
             SORT HOST-WORK ON ASCENDING KEY COD-CANAL-O
-            USING HOST-IN GIVING HOST-OUT
+                            ON ASCENDING KEY TXT-ABRV-O
+            INPUT PROCEDURE IS 3000-FILTRA-ENTRADA
+            GIVING HOST-OUT
+
+            PERFORM 3950-LIMPIA-CHECKPOINT
+            PERFORM 5000-TOTALES-CONTROL
 
             DISPLAY 'END PROCESING'.
+      *
+       3000-FILTRA-ENTRADA.
+            OPEN INPUT HOST-IN
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-IN
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM 3100-EVALUA-REGISTRO
+               END-READ
+            END-PERFORM
+            CLOSE HOST-IN.
+      *
+       3100-EVALUA-REGISTRO.
+            ADD 1 TO WS-LEIDOS
+            IF COD-CANAL OF REG-HOST-IN = SPACES
+               OR TXT-NOM OF REG-HOST-IN = SPACES
+               ADD 1 TO WS-DESCARTADOS
+               DISPLAY "REGISTRO DESCARTADO (CAMPO EN BLANCO): "
+                       REG-HOST-IN
+            ELSE
+               MOVE COD-CANAL OF REG-HOST-IN TO COD-CANAL-W
+               MOVE TXT-ABRV  OF REG-HOST-IN TO TXT-ABRV-W
+               MOVE TXT-NOM   OF REG-HOST-IN TO TXT-NOM-W
+               MOVE FUNCTION NUMVAL(COD-CANAL OF REG-HOST-IN)
+                 TO WS-COD-NUM
+               ADD WS-COD-NUM TO WS-HASH-ENTRADA
+               ADD 1 TO WS-LIBERADOS
+               RELEASE REG-HOST-WK
+            END-IF.
+      *
+       3800-MARCA-CHECKPOINT-INICIO.
+            OPEN OUTPUT HOST-CKP
+            MOVE 'EN-PROC' TO REG-CKP
+            WRITE REG-CKP
+            CLOSE HOST-CKP.
+      *
+       3950-LIMPIA-CHECKPOINT.
+            OPEN OUTPUT HOST-CKP
+            CLOSE HOST-CKP.
+      *
+       5000-TOTALES-CONTROL.
+            MOVE 'N' TO WS-EOF
+            OPEN INPUT HOST-OUT
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-SALIDA
+                     MOVE FUNCTION NUMVAL(COD-CANAL-O) TO WS-COD-NUM
+                     ADD WS-COD-NUM TO WS-HASH-SALIDA
+               END-READ
+            END-PERFORM
+            CLOSE HOST-OUT
 
+            DISPLAY "REGISTROS LEIDOS DE ENTRADA   : " WS-LEIDOS
+            DISPLAY "REGISTROS DESCARTADOS         : " WS-DESCARTADOS
+            DISPLAY "REGISTROS LIBERADOS A CLASIFIC: " WS-LIBERADOS
+            DISPLAY "REGISTROS EN SALIDA CLASIFICAD: " WS-TOT-SALIDA
+            DISPLAY "HASH TOTAL COD-CANAL ENTRADA  : " WS-HASH-ENTRADA
+            DISPLAY "HASH TOTAL COD-CANAL SALIDA   : " WS-HASH-SALIDA.
       *
        4000-FINAL.
            STOP RUN.
