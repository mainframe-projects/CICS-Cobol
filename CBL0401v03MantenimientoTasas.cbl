@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : CBL0401v01ClausuleCopy.cbl (QG1CX022) solo ejercita
+      *  WS-TEN1/WS-TEA1/WS-INTERES1 via MOVEs hardcodeados de
+      *  demostracion, por lo que los valores se pierden al terminar el
+      *  programa. Este es un mantenimiento real: acepta nuevos valores
+      *  de TEN y TEA y un monto principal por consola, recalcula
+      *  WS-INTERES1 con COMPUTE sobre los campos COMP-2 del copybook
+      *  QG4CX001, y persiste el resultado agregandolo a un archivo
+      *  secuencial de tasas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX071.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-TASAS ASSIGN TO "QG1CX071.TAS"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TASAS.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-TASAS.
+       01  REG-TASAS            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TEMA          PIC X(100).
+       01 FS-TASAS         PIC X(02).
+
+       COPY QG4CX001.
+
+       01 WS-MONTO          PIC 9(09)V9(02).
+
+       01 WS-REGISTRO-TASAS.
+           05 WK-TEN-ED      PIC Z9,9999.
+           05 WK-FILLER1     PIC X(02) VALUE SPACES.
+           05 WK-TEA-ED      PIC ZZZZ9,9999.
+           05 WK-FILLER2     PIC X(02) VALUE SPACES.
+           05 WK-MONTO-ED    PIC ZZZZZZZZ9,99.
+           05 WK-FILLER3     PIC X(02) VALUE SPACES.
+           05 WK-INTERES-ED  PIC ZZZZZZZZZ9,999.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-RECIBE-TASAS
+            PERFORM 3000-CALCULA-INTERES
+            PERFORM 4000-GRABA-TASAS
+            PERFORM 9000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "MANTENIMIENTO DE TASAS TEN/TEA" TO WS-TEMA
+            DISPLAY ".....[ " WS-TEMA " ]....."
+            DISPLAY "==============================".
+      *
+       2000-RECIBE-TASAS.
+            DISPLAY "INGRESE NUEVA TEN (9V9999)   : "
+            ACCEPT WS-TEN
+            DISPLAY "INGRESE NUEVA TEA (99V9999)  : "
+            ACCEPT WS-TEA
+            DISPLAY "INGRESE MONTO PRINCIPAL      : "
+            ACCEPT WS-MONTO
+
+            MOVE WS-TEN TO WS-TEN1
+            MOVE WS-TEA TO WS-TEA1.
+      *
+       3000-CALCULA-INTERES.
+            COMPUTE WS-INTERES1 ROUNDED =
+                    (WS-MONTO * (WS-TEN1 + WS-TEA1)) / 100
+
+            MOVE WS-INTERES1 TO WS-INTERES
+
+            DISPLAY "WS-TEN             : " WS-TEN
+            DISPLAY "WS-TEA             : " WS-TEA
+            DISPLAY "WS-MONTO           : " WS-MONTO
+            DISPLAY "WS-INTERES CALC.   : " WS-INTERES.
+      *
+       4000-GRABA-TASAS.
+            MOVE WS-TEN      TO WK-TEN-ED
+            MOVE WS-TEA      TO WK-TEA-ED
+            MOVE WS-MONTO    TO WK-MONTO-ED
+            MOVE WS-INTERES  TO WK-INTERES-ED
+            MOVE SPACES      TO REG-TASAS
+            MOVE WS-REGISTRO-TASAS TO REG-TASAS
+
+            OPEN EXTEND HOST-TASAS
+            IF FS-TASAS NOT = '00' AND FS-TASAS NOT = '05'
+               DISPLAY "ABEND: OPEN DE HOST-TASAS FALLIDO - FILE "
+                       "STATUS " FS-TASAS
+            ELSE
+               WRITE REG-TASAS
+               CLOSE HOST-TASAS
+               DISPLAY "TASA PERSISTIDA EN QG1CX071.TAS"
+            END-IF.
+      *
+       9000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX071.
