@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook   : QG4CX002
+      * Author     : ALDV
+      * Purpose    : Layout de fecha compartido, basado en el mismo
+      *  desglose AAAAMMDD por REDEFINES que QG1CX015
+      *  (CBL0301v01DataLayoutRedefine.cbl) usa sobre WS-YYYYMMDD/
+      *  WS-HAPPY, pero con los subcampos en formato numerico PIC 9 y
+      *  88-levels de rango para que cualquier programa pueda COPY
+      *  este layout y validar mes/dia en vez de aceptar cualquier
+      *  combinacion de digitos.
+      ******************************************************************
+       01 WS-FECHA-AAAAMMDD.
+           05 WS-FECHA-NUM        PIC 9(8).
+           05 WS-FECHA-DESGLOSE REDEFINES WS-FECHA-NUM.
+              10 WS-FECHA-ANIO    PIC 9(4).
+              10 WS-FECHA-MES     PIC 9(2).
+                 88 WS-MES-VALIDO VALUES 01 THRU 12.
+              10 WS-FECHA-DIA     PIC 9(2).
+                 88 WS-DIA-VALIDO VALUES 01 THRU 31.
