@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook   : QG4CX001
+      * Author     : ALDV
+      * Purpose    : Tasas de interes de canal (TEN/TEA) y el interes
+      *  calculado a partir de ellas. Usado por CBL0401v01ClausuleCopy
+      *  (QG1CX022) via COPY QG4CX001.
+      *  WS-TEN  / WS-TEN1     : Tasa Efectiva Nominal (TEN), en
+      *   formato DISPLAY y COMP-2 respectivamente.
+      *  WS-TEA  / WS-TEA1     : Tasa Efectiva Anual (TEA), en formato
+      *   DISPLAY y COMP-2 respectivamente.
+      *  WS-INTERES / WS-INTERES1 : Interes calculado sobre un monto,
+      *   en formato DISPLAY y COMP-2 respectivamente.
+      ******************************************************************
+       01 WS-TEN           PIC 9(2)V9(4)  VALUE 80.
+       01 WS-TEN1          USAGE IS COMP-2.
+
+       01 WS-TEA           PIC 9(5)V9(4)  VALUE 107.
+       01 WS-TEA1          COMP-2.
+
+       01 WS-INTERES       PIC 9(10)V9(3) VALUE 2002005.
+       01 WS-INTERES1      COMP-2.
