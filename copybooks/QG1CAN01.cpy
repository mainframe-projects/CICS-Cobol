@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook   : QG1CAN01
+      * Author     : ALDV
+      * Purpose    : Layout compartido del registro de canal (maestro
+      *  HOST004). El mismo trio COD-CANAL/TXT-ABRV/TXT-NOM se repetia
+      *  como un 01-level distinto en cada programa que accedia a
+      *  HOST004 (QG1CX053, QG1CX054, QG1CX055, QG1CX061, QG1CX067,
+      *  QG1CX069); este copybook lo centraliza para que agregar un
+      *  atributo al maestro de canales sea un solo cambio.
+      *  IND-ESTADO / FEC-EFECTIVA: en vez de un DELETE fisico,
+      *   QG1CX055 ahora marca el canal INACTIVO con su fecha efectiva
+      *   (ver 88-levels CANAL-ACTIVO/CANAL-INACTIVO), para conservar
+      *   el historial que antes desaparecia del archivo.
+      *  MTO-LIMITE-TRX: tope de monto por transaccion propio de cada
+      *   canal, en COMP-3 siguiendo las reglas de tamano de QG1CX021
+      *   (ver CBL0307v01ClausuleComp-3/QG1CX021).
+      ******************************************************************
+       01  REG-HOST004.
+           05 COD-CANAL        PIC X(03).
+           05 TXT-ABRV         PIC X(10).
+           05 TXT-NOM          PIC X(50).
+           05 IND-ESTADO       PIC X(01) VALUE 'A'.
+              88 CANAL-ACTIVO       VALUE 'A'.
+              88 CANAL-INACTIVO     VALUE 'I'.
+           05 FEC-EFECTIVA     PIC 9(08) VALUE 0.
+           05 MTO-LIMITE-TRX   PIC S9(09)V9(02) USAGE IS COMP-3
+                               VALUE 0.
