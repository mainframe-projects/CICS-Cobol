@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook   : QG1AUD01
+      * Author     : ALDV
+      * Purpose    : Layout del registro de auditoria para los cambios
+      *  sobre el maestro de canales (HOST004). Usado por QG1CX053
+      *  (WRITE), QG1CX054 (REWRITE) y QG1CX055 (DELETE) para anexar
+      *  valor anterior, valor nuevo, tipo de operacion y fecha/hora
+      *  a un archivo de auditoria, ya que el unico rastro que dejaban
+      *  antes era un DISPLAY que se pierde al desplazarse el log.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05 AUD-FECHA-HORA      PIC X(26).
+           05 AUD-OPERACION       PIC X(08).
+           05 AUD-CANAL-ANTERIOR.
+              10 AUD-OLD-CODIGO      PIC X(03).
+              10 AUD-OLD-ABREVIATURA PIC X(10).
+              10 AUD-OLD-DESCRIPCION PIC X(50).
+           05 AUD-CANAL-NUEVO.
+              10 AUD-NEW-CODIGO      PIC X(03).
+              10 AUD-NEW-ABREVIATURA PIC X(10).
+              10 AUD-NEW-DESCRIPCION PIC X(50).
