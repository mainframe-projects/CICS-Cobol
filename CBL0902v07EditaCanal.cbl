@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 07/01/2018
+      * Purpose    : Rutina de edición común para los datos de un
+      *  registro de CANAL, invocada desde QG1CX053 (WRITE) y
+      *  QG1CX054 (REWRITE) antes de grabar en HOST004.
+      *  LS-EDIT-STATUS regresa '00' cuando el registro es aceptable y
+      *  un código distinto de '00' identificando la regla que falló,
+      *  para que el programa que llama decida si continúa o no con
+      *  el WRITE/REWRITE.
+      *    '01' = COD-CANAL no está en la tabla de códigos autorizados
+      *    '02' = no se cumple la condición combinada de campos
+      *           obligatorios (QG1CX028: dos o más condiciones unidas
+      *           con AND)
+      *    '03' = LS-ABREVIATURA trae digitos en vez de letras (clase
+      *           ALPHABETIC, ver CBL0504v01CondicionClass/QG1CX031)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX063.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-CODIGOS-VALIDOS.
+           05 WK-CODIGO-VALIDO PIC X(03) OCCURS 10 TIMES INDEXED BY IX.
+
+       77 WK-MENSAJE           PIC X(63).
+
+       LINKAGE SECTION.
+       01 LS-CODIGO        PIC X(03).
+       01 LS-ABREVIATURA   PIC X(10).
+       01 LS-DESCRIPCION   PIC X(50).
+       01 LS-EDIT-STATUS   PIC X(02).
+
+       PROCEDURE DIVISION USING LS-CODIGO,
+                                LS-ABREVIATURA,
+                                LS-DESCRIPCION,
+                                LS-EDIT-STATUS.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-VALIDA-CODIGO
+            IF LS-EDIT-STATUS = '00'
+               PERFORM 3000-VALIDA-CAMPOS-OBLIGATORIOS
+            END-IF
+            IF LS-EDIT-STATUS = '00'
+               PERFORM 3500-VALIDA-CLASE-ABREVIATURA
+            END-IF
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "EDITA CANAL" TO WK-MENSAJE
+            MOVE '022030040041042050051060070080' TO WK-CODIGOS-VALIDOS
+            MOVE '00' TO LS-EDIT-STATUS.
+      *
+       2000-VALIDA-CODIGO.
+            SET IX TO 1
+            SEARCH WK-CODIGO-VALIDO
+               AT END
+                  MOVE '01' TO LS-EDIT-STATUS
+                  DISPLAY "RECHAZADO: COD-CANAL NO AUTORIZADO: "
+                          LS-CODIGO
+               WHEN WK-CODIGO-VALIDO (IX) = LS-CODIGO
+                  CONTINUE
+            END-SEARCH.
+      *
+       3000-VALIDA-CAMPOS-OBLIGATORIOS.
+            IF LS-CODIGO IS NUMERIC AND LS-ABREVIATURA NOT = SPACES
+                                     AND LS-DESCRIPCION NOT = SPACES
+               CONTINUE
+            ELSE
+               MOVE '02' TO LS-EDIT-STATUS
+               DISPLAY "RECHAZADO: FALTAN CAMPOS OBLIGATORIOS EN "
+                       "CANAL " LS-CODIGO
+            END-IF.
+      *
+       3500-VALIDA-CLASE-ABREVIATURA.
+            IF LS-ABREVIATURA IS NOT ALPHABETIC
+               MOVE '03' TO LS-EDIT-STATUS
+               DISPLAY "RECHAZADO: LA ABREVIATURA DEBE SER ALFABETICA "
+                       "EN CANAL " LS-CODIGO
+            END-IF.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX063.
