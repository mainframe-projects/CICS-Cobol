@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 15/01/2019
+      * Purpose    : Calcular y validar un digito verificador (check
+      *  digit) sobre un codigo numerico de 4 posiciones, con el
+      *  algoritmo de suma ponderada modulo 10 (peso 2-1-2 sobre las
+      *  tres primeras posiciones, igual que el usado para validar
+      *  numeros de cuenta/tarjeta).
+      * No se aplico sobre COD-CANAL de HOST004 (ver QG1CX063): los 10
+      *  codigos autorizados en WK-CODIGOS-VALIDOS son asignaciones
+      *  manuales heredadas (022, 030, 040/041/042, 050/051, 060, 070,
+      *  080) y no siguen ningun esquema de digito verificador, por lo
+      *  que exigirlo ahi rechazaria codigos de canal legitimos. Este
+      *  programa deja disponible el calculo/validacion como utilidad
+      *  reutilizable para codigos numericos nuevos que sí lo adopten.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX088.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-MENSAJE           PIC X(63).
+
+       01 WK-CODIGOS-PRUEBA.
+           05 WK-COD-PRUEBA OCCURS 4 TIMES PIC 9(04).
+
+       01 WK-I                 PIC 9(02).
+       01 WK-CODIGO            PIC 9(04).
+       01 WK-DIGITOS REDEFINES WK-CODIGO.
+           05 WK-DIGITO OCCURS 4 TIMES PIC 9(01).
+
+       01 WK-SUMA               PIC 9(03).
+       01 WK-PRODUCTO           PIC 9(02).
+       01 WK-DIGITO-CALCULADO   PIC 9(01).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PRUEBA-CODIGOS
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "VALIDA DIGITO VERIFICADOR" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+
+            MOVE 0220 TO WK-COD-PRUEBA(1)
+            MOVE 0221 TO WK-COD-PRUEBA(2)
+            MOVE 1234 TO WK-COD-PRUEBA(3)
+            MOVE 1230 TO WK-COD-PRUEBA(4).
+      *
+       2000-PRUEBA-CODIGOS.
+            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 4
+               MOVE WK-COD-PRUEBA(WK-I) TO WK-CODIGO
+               PERFORM 2500-VALIDA-DIGITO-VERIFICADOR
+            END-PERFORM.
+      *
+       2500-VALIDA-DIGITO-VERIFICADOR.
+            MULTIPLY WK-DIGITO(1) BY 2 GIVING WK-PRODUCTO
+            IF WK-PRODUCTO > 9
+               SUBTRACT 9 FROM WK-PRODUCTO
+            END-IF
+            MOVE WK-PRODUCTO TO WK-SUMA
+
+            MULTIPLY WK-DIGITO(2) BY 1 GIVING WK-PRODUCTO
+            ADD WK-PRODUCTO TO WK-SUMA
+
+            MULTIPLY WK-DIGITO(3) BY 2 GIVING WK-PRODUCTO
+            IF WK-PRODUCTO > 9
+               SUBTRACT 9 FROM WK-PRODUCTO
+            END-IF
+            ADD WK-PRODUCTO TO WK-SUMA
+
+            DIVIDE WK-SUMA BY 10 GIVING WK-PRODUCTO
+                   REMAINDER WK-DIGITO-CALCULADO
+
+            IF WK-DIGITO-CALCULADO = WK-DIGITO(4)
+               DISPLAY "CODIGO " WK-CODIGO " ACEPTADO - DIGITO "
+                       "VERIFICADOR " WK-DIGITO-CALCULADO " OK"
+            ELSE
+               DISPLAY "CODIGO " WK-CODIGO " RECHAZADO - DIGITO "
+                       "VERIFICADOR ESPERADO " WK-DIGITO-CALCULADO
+                       " RECIBIDO " WK-DIGITO(4)
+            END-IF.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX088.
