@@ -3,6 +3,14 @@
       * Author     : ALDV
       * Date       : 04/01/2018
       * Purpose    : Convertir un archivo de texto a indexado
+      * Los COD-CANAL duplicados en el extracto de texto ya no abortan
+      *  la carga completa: se detectan vía INVALID KEY en el WRITE y
+      *  se registran en un reporte de excepciones (QG1CX052.EXC).
+      * El extracto ya no tiene que venir en columnas fijas: si la
+      *  linea trae '|' o ',' como separador se parte con UNSTRING
+      *  (ver demo CBL0704v01StatementNotString/QG1CX038); si no trae
+      *  ninguno de los dos se asume el formato de columnas fijas de
+      *  siempre (COD-CANAL 1-3, TXT-ABRV 4-13, TXT-NOM 14-63).
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -20,14 +28,14 @@
            ORGANIZATION IS INDEXED
            RECORD KEY COD-CANAL OF REG-OUT.
 
+           SELECT HOST003 ASSIGN TO "QG1CX052.EXC"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *************************
        FILE SECTION.
        FD  HOST001.
-       01  REG-HOST01.
-           05 COD-CANAL    PIC X(03).
-           05 TXT-ABRV     PIC X(10).
-           05 TXT-NOM      PIC X(50).
+       01  REG-HOST01      PIC X(63).
 
        FD HOST002.
        01  REG-OUT.
@@ -35,6 +43,9 @@
            05 TXT-ABRV     PIC X(10).
            05 TXT-NOM      PIC X(50).
 
+       FD HOST003.
+       01  REG-EXCEPCION   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WK-CANAL.
            02 WK-CODIGO        PIC X(03).
@@ -44,6 +55,11 @@
        02 WK-MENSAJE           PIC X(63).
 
        01 WS-EOF               PIC A(1).
+       01 WS-TOT-OK             PIC 9(7) VALUE 0.
+       01 WS-TOT-DUP            PIC 9(7) VALUE 0.
+
+       01 WK-CONT-PIPE          PIC 9(02) VALUE 0.
+       01 WK-CONT-COMA          PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -57,18 +73,53 @@
             MOVE 'Y' TO WS-EOF.
       *
        2000-PROCESO.
-            OPEN INPUT HOST001, OUTPUT HOST002
+            OPEN INPUT HOST001, OUTPUT HOST002, OUTPUT HOST003
             DISPLAY "PROCESO OPEN "
             DISPLAY WS-EOF
             PERFORM UNTIL EXIT
-               READ HOST001 INTO REG-OUT
+               READ HOST001
                    AT END EXIT PERFORM
                END-READ
+               PERFORM 2050-PARTE-LINEA
                DISPLAY REG-OUT
                WRITE REG-OUT
+                  INVALID KEY
+                     ADD 1 TO WS-TOT-DUP
+                     STRING "DUPLICADO COD-CANAL=" COD-CANAL OF REG-OUT
+                            DELIMITED SIZE
+                       INTO REG-EXCEPCION
+                     WRITE REG-EXCEPCION
+                     DISPLAY "EXCEPCION: " REG-EXCEPCION
+                  NOT INVALID KEY
+                     ADD 1 TO WS-TOT-OK
+               END-WRITE
             END-PERFORM
             DISPLAY " SALIO UNTIL "
-            CLOSE HOST001, HOST002.
+            DISPLAY "REGISTROS CARGADOS    : " WS-TOT-OK
+            DISPLAY "REGISTROS DUPLICADOS  : " WS-TOT-DUP
+            CLOSE HOST001, HOST002, HOST003.
+      *
+       2050-PARTE-LINEA.
+            MOVE 0 TO WK-CONT-PIPE, WK-CONT-COMA
+            INSPECT REG-HOST01 TALLYING WK-CONT-PIPE FOR ALL '|'
+            INSPECT REG-HOST01 TALLYING WK-CONT-COMA FOR ALL ','
+
+            EVALUATE TRUE
+               WHEN WK-CONT-PIPE > 0
+                  UNSTRING REG-HOST01 DELIMITED BY '|'
+                     INTO COD-CANAL OF REG-OUT,
+                          TXT-ABRV  OF REG-OUT,
+                          TXT-NOM   OF REG-OUT
+               WHEN WK-CONT-COMA > 0
+                  UNSTRING REG-HOST01 DELIMITED BY ','
+                     INTO COD-CANAL OF REG-OUT,
+                          TXT-ABRV  OF REG-OUT,
+                          TXT-NOM   OF REG-OUT
+               WHEN OTHER
+                  MOVE REG-HOST01(1:3)   TO COD-CANAL OF REG-OUT
+                  MOVE REG-HOST01(4:10)  TO TXT-ABRV  OF REG-OUT
+                  MOVE REG-HOST01(14:50) TO TXT-NOM   OF REG-OUT
+            END-EVALUATE.
       *
        4000-FINAL.
            STOP RUN.
