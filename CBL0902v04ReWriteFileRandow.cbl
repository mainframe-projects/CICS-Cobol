@@ -10,6 +10,14 @@
       *  Reescribir el verbo sobreescribe el último registro leído.
       * Observar la declaración del SELECT
       * Obtener una copia archivo QG1CX053.DAT por QG1CX054.DAT
+      * Cada REWRITE aceptado queda registrado en el archivo de
+      *  auditoria QG1CX054.AUD con el valor anterior, el valor nuevo,
+      *  el tipo de operacion y la fecha/hora (ver COPY QG1AUD01).
+      * Se regraba campo a campo (COD-CANAL/TXT-ABRV/TXT-NOM) en vez
+      *  de MOVE WK-CANAL TO REG-HOST004, para no pisar con blancos
+      *  IND-ESTADO/FEC-EFECTIVA/MTO-LIMITE-TRX (COPY QG1CAN01) que ya
+      *  trae el registro leido. WK-LIMITE permite ademas actualizar
+      *  el tope de monto por transaccion del canal en el mismo paso.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -27,16 +35,19 @@
                           TO "F:\BBVA04COBOL\03Desarrollo\QG1CX054.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY COD-CANAL OF REG-HOST004.
-      *     FILE STATUS IS FS-HOST.
+           RECORD KEY COD-CANAL OF REG-HOST004
+           FILE STATUS IS FS-HOST.
+
+           SELECT HOST-AUDIT ASSIGN TO "QG1CX054.AUD"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  HOST004.
-       01  REG-HOST004.
-           02 COD-CANAL    PIC X(03).
-           02 TXT-ABRV     PIC X(10).
-           02 TXT-NOM      PIC X(50).
+           COPY QG1CAN01.
+
+       FD  HOST-AUDIT.
+           COPY QG1AUD01.
 
        WORKING-STORAGE SECTION.
        01 WK-CANAL.
@@ -44,8 +55,18 @@
            02 WK-ABREVIATURA   PIC X(10).
            02 WK-DESCRIPCION   PIC X(50).
 
+       01 WK-CANAL-ANTERIOR.
+           02 WK-OLD-CODIGO        PIC X(03).
+           02 WK-OLD-ABREVIATURA   PIC X(10).
+           02 WK-OLD-DESCRIPCION   PIC X(50).
+
+       02 WK-LIMITE             PIC S9(09)V9(02) VALUE 500000.
        02 WK-MENSAJE           PIC X(63).
        02 FS-HOST              PIC X(02).
+       02 WK-EDIT-STATUS       PIC X(02).
+       02 WK-MENSAJE-CANAL     PIC X(70).
+       02 WS-OPEN-INTENTOS     PIC 9(02) VALUE 0.
+       02 WS-OPEN-MAX-INTENTOS PIC 9(02) VALUE 3.
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -64,24 +85,87 @@
             MOVE 'ILI FINANTIAL XXSS' TO WK-DESCRIPCION
             DISPLAY WK-CANAL
 
-            OPEN I-O HOST004
-            MOVE WK-CANAL TO REG-HOST004
+            PERFORM 1950-ABRE-HOST004-CON-REINTENTO
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+            MOVE WK-CODIGO TO COD-CANAL
 
             READ HOST004
                KEY IS COD-CANAL
-               INVALID KEY DISPLAY "KEY NO EXISTE"
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
             END-READ.
 
             DISPLAY REG-HOST004
-            DISPLAY "Codigo canal : " COD-CANAL
-            DISPLAY "Abreviatura  : " TXT-ABRV
-            DISPLAY "Descripción  : " TXT-NOM
+            CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                   WK-MENSAJE-CANAL
+            DISPLAY WK-MENSAJE-CANAL
+
+            MOVE COD-CANAL TO WK-OLD-CODIGO
+            MOVE TXT-ABRV  TO WK-OLD-ABREVIATURA
+            MOVE TXT-NOM   TO WK-OLD-DESCRIPCION
+
+            CALL "QG1CX063" USING WK-CODIGO, WK-ABREVIATURA,
+                                   WK-DESCRIPCION, WK-EDIT-STATUS
 
-            REWRITE REG-HOST004
-               INVALID KEY DISPLAY "INVALID KEY"
-               NOT INVALID KEY DISPLAY "REGISTRO DE CANAL"
-            END-REWRITE.
-            CLOSE HOST004.
+            IF WK-EDIT-STATUS NOT = '00'
+               DISPLAY "REGISTRO RECHAZADO POR EDICION, NO SE REGRABA"
+            ELSE
+               MOVE WK-CODIGO      TO COD-CANAL
+               MOVE WK-ABREVIATURA TO TXT-ABRV
+               MOVE WK-DESCRIPCION TO TXT-NOM
+               MOVE WK-LIMITE      TO MTO-LIMITE-TRX
+               REWRITE REG-HOST004
+                  INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+                  NOT INVALID KEY
+                     DISPLAY "REGISTRO DE CANAL"
+                     PERFORM 2100-GRABA-AUDITORIA
+               END-REWRITE
+            END-IF.
+            CLOSE HOST004, HOST-AUDIT.
+      *
+       1975-MENSAJE-NO-ENCONTRADO.
+            EVALUATE FS-HOST
+               WHEN '23'
+                  DISPLAY "RECHAZADO: NO EXISTE CANAL CON COD-CANAL "
+                          COD-CANAL " (REGISTRO NO ENCONTRADO)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: ACCESO INVALIDO PARA COD-CANAL "
+                          COD-CANAL " - FILE STATUS " FS-HOST
+            END-EVALUATE.
+      *
+       2100-GRABA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "REWRITE"             TO AUD-OPERACION
+            MOVE WK-OLD-CODIGO         TO AUD-OLD-CODIGO
+            MOVE WK-OLD-ABREVIATURA    TO AUD-OLD-ABREVIATURA
+            MOVE WK-OLD-DESCRIPCION    TO AUD-OLD-DESCRIPCION
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM                TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       1900-VERIFICA-OPEN.
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       1950-ABRE-HOST004-CON-REINTENTO.
+            MOVE 0 TO WS-OPEN-INTENTOS
+            PERFORM 1960-INTENTA-OPEN-HOST004
+               WITH TEST AFTER
+               UNTIL FS-HOST = '00'
+                  OR WS-OPEN-INTENTOS >= WS-OPEN-MAX-INTENTOS.
+      *
+       1960-INTENTA-OPEN-HOST004.
+            ADD 1 TO WS-OPEN-INTENTOS
+            OPEN I-O HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "REINTENTO " WS-OPEN-INTENTOS
+                       " DE OPEN HOST004 - FILE STATUS " FS-HOST
+            END-IF.
       *
        4000-FINAL.
            STOP RUN.
