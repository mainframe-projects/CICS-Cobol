@@ -61,10 +61,20 @@
             DISPLAY 'COD-CANAL :' COD-CANAL
             READ HOST004 RECORD INTO WK-CANAL
                KEY IS COD-CANAL
-               INVALID KEY DISPLAY 'INVALID KEY'
+               INVALID KEY PERFORM 2150-MENSAJE-NO-ENCONTRADO
                NOT INVALID KEY DISPLAY WK-CANAL
             END-READ.
             CLOSE HOST004.
+      *
+       2150-MENSAJE-NO-ENCONTRADO.
+            EVALUATE FS-HOST
+               WHEN '23'
+                  DISPLAY "RECHAZADO: NO EXISTE CANAL CON COD-CANAL "
+                          COD-CANAL " (REGISTRO NO ENCONTRADO)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: LECTURA INVALIDA PARA COD-CANAL "
+                          COD-CANAL " - FILE STATUS " FS-HOST
+            END-EVALUATE.
       *
        4000-FINAL.
            STOP RUN.
