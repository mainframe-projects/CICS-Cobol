@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX045 implementa una busqueda binaria con
+      *  SEARCH ALL sobre una tabla OCCURS 16 TIMES ASCENDING KEY
+      *  WS-ID, pero es un demo autocontenido con la tabla cargada de
+      *  un solo MOVE literal hardcodeado. Esta rutina extrae esa
+      *  misma busqueda binaria a un subprograma invocable: recibe un
+      *  COD-CANAL, abre HOST004, carga la tabla en memoria ordenada
+      *  por COD-CANAL (ver QG1CX069 en CBL0807v03CargaTablaCanales
+      *  para la carga reutilizable) y hace SEARCH ALL para regresar
+      *  TXT-NOM, para que cualquier programa pueda pedir una
+      *  busqueda rapida en memoria sin repetir el mismo boilerplate
+      *  de OCCURS/INDEXED BY/SEARCH ALL en cada programa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX069.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST004 ASSIGN TO "HOST04.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CANAL
+           FILE STATUS IS FS-HOST.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST004.
+           COPY QG1CAN01.
+
+       WORKING-STORAGE SECTION.
+       01 FS-HOST              PIC X(02).
+       01 WS-EOF                PIC A(1).
+       01 WS-TOTAL-CANALES      PIC 9(04) VALUE 0.
+
+       01 WS-TABLA-CANALES.
+          05 WS-CANAL-TBL       OCCURS 1 TO 500 TIMES
+                                 DEPENDING ON WS-TOTAL-CANALES
+                                 ASCENDING KEY IS WS-ID-TBL
+                                 INDEXED BY X.
+             10 WS-ID-TBL       PIC X(03).
+             10 WS-NOM-TBL      PIC X(50).
+
+       LINKAGE SECTION.
+       01 LS-CODIGO-BUSCADO   PIC X(03).
+       01 LS-DESCRIPCION      PIC X(50).
+       01 LS-ENCONTRADO       PIC X(01).
+
+       PROCEDURE DIVISION USING LS-CODIGO-BUSCADO,
+                                LS-DESCRIPCION,
+                                LS-ENCONTRADO.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-CARGA-TABLA
+            PERFORM 2000-BUSCA-BINARIA
+            PERFORM 4000-FINAL.
+      *
+       1000-CARGA-TABLA.
+            MOVE SPACES TO LS-DESCRIPCION
+            MOVE 'N'    TO LS-ENCONTRADO
+            MOVE 0      TO WS-TOTAL-CANALES
+
+            OPEN INPUT HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+            ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                  READ HOST004 NEXT RECORD
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-TOTAL-CANALES
+                        MOVE COD-CANAL TO WS-ID-TBL(WS-TOTAL-CANALES)
+                        MOVE TXT-NOM   TO WS-NOM-TBL(WS-TOTAL-CANALES)
+                  END-READ
+               END-PERFORM
+               CLOSE HOST004
+            END-IF.
+      *
+       2000-BUSCA-BINARIA.
+            IF WS-TOTAL-CANALES > 0
+               SEARCH ALL WS-CANAL-TBL
+                  AT END
+                     DISPLAY "CANAL NO ENCONTRADO : "
+                             LS-CODIGO-BUSCADO
+                  WHEN WS-ID-TBL(X) = LS-CODIGO-BUSCADO
+                     MOVE WS-NOM-TBL(X) TO LS-DESCRIPCION
+                     MOVE 'S'           TO LS-ENCONTRADO
+               END-SEARCH
+            END-IF.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX069.
