@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 27/12/2018
+      * Purpose    : QG1CX050 lee HOST001 en el layout fijo REG-HOST01
+      *  (COD-CANAL PIC X(03), TXT-ABRV PIC X(10), TXT-NOM PIC X(50)) y
+      *  solo hace DISPLAY de cada registro. Este programa exporta los
+      *  mismos campos separados por comas, para que el listado de
+      *  canales se pueda entregar a otros equipos sin que tengan que
+      *  parsear posiciones de columna fijas.
+      * QG1CX050 se retargeteo de "QG1CX050.txt" a "HOST01.TXT"; este
+      *  programa ahora apunta al mismo extracto compartido, y salta
+      *  el registro trailer de control (COD-CANAL = 'TRL') que
+      *  QG1CX084 agrega al final, para no exportarlo como si fuera
+      *  un canal mas.
+      * De paso se corrigio WS-EOF: arrancaba en 'Y' y nunca pasaba a
+      *  'N', por lo que la condicion de salida jamas se cumplia y el
+      *  READ seguia mas alla del fin de archivo real.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX064.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST001 ASSIGN TO "HOST01.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT HOST-CSV ASSIGN TO "QG1CX064.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST001.
+       01  REG-HOST01.
+           05 COD-CANAL    PIC X(03).
+           05 TXT-ABRV     PIC X(10).
+           05 TXT-NOM      PIC X(50).
+
+       FD  HOST-CSV.
+       01  REG-CSV         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WK-CANAL.
+           02 WK-CODIGO        PIC X(03).
+           02 WK-ABREVIATURA   PIC X(10).
+           02 WK-DESCRIPCION   PIC X(50).
+
+       02 WK-MENSAJE           PIC X(63).
+
+       01 WS-EOF               PIC A(1).
+       01 WS-CONTADOR           PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "EXPORTACION CSV DEL MAESTRO DE CANALES" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+            MOVE 'N' TO WS-EOF.
+      *
+       2000-PROCESO.
+            OPEN INPUT HOST001
+            OPEN OUTPUT HOST-CSV
+            MOVE "COD-CANAL,TXT-ABRV,TXT-NOM" TO REG-CSV
+            WRITE REG-CSV
+
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST001 INTO WK-CANAL
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                      IF WK-CODIGO NOT = 'TRL'
+                         PERFORM 2100-ESCRIBE-CSV
+                      END-IF
+            END-PERFORM
+            DISPLAY "REGISTROS EXPORTADOS : " WS-CONTADOR
+            CLOSE HOST001, HOST-CSV.
+      *
+       2100-ESCRIBE-CSV.
+            STRING FUNCTION TRIM(WK-CODIGO)      DELIMITED SIZE
+                   ","                           DELIMITED SIZE
+                   FUNCTION TRIM(WK-ABREVIATURA)  DELIMITED SIZE
+                   ","                           DELIMITED SIZE
+                   FUNCTION TRIM(WK-DESCRIPCION)  DELIMITED SIZE
+              INTO REG-CSV
+            WRITE REG-CSV
+            ADD 1 TO WS-CONTADOR.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX064.
