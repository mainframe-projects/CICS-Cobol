@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX016 define un solo par TEN/TEA global
+      *  (`66 WS-HAPPY-INTE RENAMES WS-TEN THRU WS-TEA`) compartido por
+      *  todo el sistema. Esta rutina reemplaza ese par unico por una
+      *  tabla de tasas por canal: recibe un COD-CANAL y regresa el
+      *  TEN/TEA propio de ese canal, para que sucursal, ATM y movil
+      *  puedan tener cada uno su propio par de tasas en vez de
+      *  compartir el mismo valor hardcodeado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX075.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-TASAS-POR-CANAL.
+           05 WK-TASA-CANAL OCCURS 10 TIMES INDEXED BY IX.
+              10 WK-TC-CODIGO  PIC X(03).
+              10 WK-TC-TEN     PIC 9(4)V9(2).
+              10 WK-TC-TEA     PIC 9(3)V9(3).
+
+       01 WK-I               PIC 9(02).
+
+       01 WK-DATOS-INICIALES.
+           05 FILLER PIC X(15) VALUE '022000800000780'.
+           05 FILLER PIC X(15) VALUE '030001250000850'.
+           05 FILLER PIC X(15) VALUE '040001500000920'.
+           05 FILLER PIC X(15) VALUE '041001550000920'.
+           05 FILLER PIC X(15) VALUE '042001600000950'.
+           05 FILLER PIC X(15) VALUE '050001800001100'.
+           05 FILLER PIC X(15) VALUE '051001800001150'.
+           05 FILLER PIC X(15) VALUE '060002000001200'.
+           05 FILLER PIC X(15) VALUE '070002200001300'.
+           05 FILLER PIC X(15) VALUE '080002500001500'.
+
+       LINKAGE SECTION.
+       01 LS-CODIGO          PIC X(03).
+       01 LS-TEN             PIC 9(4)V9(02).
+       01 LS-TEA             PIC 9(3)V9(03).
+       01 LS-ENCONTRADO      PIC X(01).
+
+       PROCEDURE DIVISION USING LS-CODIGO,
+                                LS-TEN,
+                                LS-TEA,
+                                LS-ENCONTRADO.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-CARGA-TABLA
+            PERFORM 2000-BUSCA-TASA
+            PERFORM 4000-FINAL.
+      *
+       1000-CARGA-TABLA.
+            MOVE 0   TO LS-TEN
+            MOVE 0   TO LS-TEA
+            MOVE 'N' TO LS-ENCONTRADO
+
+            MOVE WK-DATOS-INICIALES TO WK-TASAS-POR-CANAL.
+      *
+       2000-BUSCA-TASA.
+            SET IX TO 1
+            SEARCH WK-TASA-CANAL
+               AT END
+                  DISPLAY "CANAL SIN TASA ASIGNADA: " LS-CODIGO
+               WHEN WK-TC-CODIGO(IX) = LS-CODIGO
+                  MOVE WK-TC-TEN(IX) TO LS-TEN
+                  MOVE WK-TC-TEA(IX) TO LS-TEA
+                  MOVE 'S'           TO LS-ENCONTRADO
+            END-SEARCH.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX075.
