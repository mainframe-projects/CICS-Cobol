@@ -11,6 +11,10 @@
       *    Puede haber uno o más índices alternativos.
       * * Para archivos relativos , los registros se recuperan a través
       *  de claves de registro relativas.
+      * HOST004 y HOST005 ahora usan el layout compartido QG1CAN01 (ver
+      *  req del maestro de canales), con los mismos nombres de campo
+      *  COD-CANAL/TXT-ABRV/TXT-NOM en vez de sus antiguos COD-CANAL/
+      *  TXT-NOM (sin TXT-ABRV) y COD-05/TXT-05.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -27,26 +31,22 @@
            SELECT HOST004 ASSIGN TO "HOST04.TXT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
-           RECORD KEY COD-CANAL
-           ALTERNATE RECORD KEY IS TXT-NOM.
+           RECORD KEY COD-CANAL OF REG-HOST004
+           ALTERNATE RECORD KEY IS TXT-NOM OF REG-HOST004.
 
            SELECT HOST005 ASSIGN TO "HOST05.TXT"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS RANDOM
-           RELATIVE KEY IS COD-05.
+           RELATIVE KEY IS COD-CANAL OF REG-HOST005.
 
        DATA DIVISION.
       *************************
        FILE SECTION.
        FD  HOST004.
-       01  REG-HOST04.
-           02 COD-CANAL    PIC X(03).
-           02 TXT-NOM      PIC X(10).
+           COPY QG1CAN01.
 
        FD  HOST005.
-       01  REG-HOST05.
-           02 COD-05       PIC X(03).
-           02 TXT-05       PIC X(10).
+           COPY QG1CAN01 REPLACING REG-HOST004 BY REG-HOST005.
 
 
        WORKING-STORAGE SECTION.
