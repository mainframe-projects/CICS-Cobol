@@ -0,0 +1,175 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX052 (carga de texto a indexado), QG1CX059
+      *  (clasificacion) y el reporte de canales (QG1CX065) se corren
+      *  hoy a mano, uno por uno, cada uno esperando que el archivo de
+      *  salida del paso anterior ya exista en disco. Este driver
+      *  encadena carga-clasificacion-reporte en un solo paso de job,
+      *  verificando que cada paso termino bien antes de arrancar el
+      *  siguiente, para que una carga fallida (cero registros leidos)
+      *  no termine clasificandose y reportandose sobre el archivo
+      *  obsoleto de la ultima corrida buena.
+      * Al igual que QG1CX061 (driver write-rewrite-delete), los tres
+      *  pasos se reproducen aqui en lugar de encadenarse con CALL,
+      *  porque QG1CX052/QG1CX059/el reporte terminan con STOP RUN.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX087.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-EXTRACTO ASSIGN TO "QG1CX087.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXTRACTO.
+
+           SELECT HOST-IN ASSIGN TO "QG1CX087.DAT".
+           SELECT HOST-WORK ASSIGN TO "QG1CX087.WRK".
+           SELECT HOST-OUT ASSIGN TO "QG1CX087.OUT".
+
+           SELECT HOST-RPT ASSIGN TO "QG1CX087.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-EXTRACTO.
+       01  REG-EXTRACTO        PIC X(63).
+
+       FD  HOST-IN.
+       01  REG-HOST-IN.
+           02 COD-CANAL-I      PIC X(03).
+           02 TXT-ABRV-I       PIC X(10).
+           02 TXT-NOM-I        PIC X(50).
+
+       SD  HOST-WORK.
+       01  REG-HOST-WK.
+           03 COD-CANAL-W      PIC X(03).
+           03 TXT-ABRV-W       PIC X(10).
+           03 TXT-NOM-W        PIC X(50).
+
+       FD  HOST-OUT.
+       01  REG-HOST-OUT.
+           05 COD-CANAL-O      PIC X(03).
+           05 TXT-ABRV-O       PIC X(10).
+           05 TXT-NOM-O        PIC X(50).
+
+       FD  HOST-RPT.
+       01  REG-RPT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WK-MENSAJE            PIC X(63).
+       01 FS-EXTRACTO           PIC X(02).
+       01 WS-EOF                PIC A(1).
+
+       01 WS-CARGADOS           PIC 9(07) VALUE 0.
+       01 WS-REPORTADOS         PIC 9(07) VALUE 0.
+
+       01 WS-LIN-ENCABEZADO1    PIC X(80).
+       01 WS-LIN-ENCABEZADO2    PIC X(80).
+       01 WS-LIN-DETALLE        PIC X(80).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CARGA
+            PERFORM 3000-ORDENA
+            PERFORM 4000-REPORTA
+            PERFORM 9000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "DRIVER CARGA - ORDENA - REPORTA" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+            DISPLAY "===================================".
+      *
+       2000-CARGA.
+            DISPLAY "PASO 1 : CARGA"
+            OPEN INPUT HOST-EXTRACTO
+            IF FS-EXTRACTO NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST-EXTRACTO FALLIDO - "
+                       "FILE STATUS " FS-EXTRACTO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+
+            OPEN OUTPUT HOST-IN
+            MOVE 'N' TO WS-EOF
+
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-EXTRACTO
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     MOVE REG-EXTRACTO TO REG-HOST-IN
+                     WRITE REG-HOST-IN
+                     ADD 1 TO WS-CARGADOS
+               END-READ
+            END-PERFORM
+            CLOSE HOST-EXTRACTO, HOST-IN
+
+            DISPLAY "REGISTROS CARGADOS : " WS-CARGADOS
+
+            IF WS-CARGADOS = 0
+               DISPLAY "ABEND: CARGA SIN REGISTROS - PROCESO "
+                       "DETENIDO ANTES DE ORDENAR/REPORTAR"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       3000-ORDENA.
+            DISPLAY "PASO 2 : ORDENA"
+            SORT HOST-WORK
+               ON ASCENDING KEY COD-CANAL-W
+               ON ASCENDING KEY TXT-ABRV-W
+               USING HOST-IN
+               GIVING HOST-OUT
+
+            IF SORT-RETURN NOT = 0
+               DISPLAY "ABEND: SORT FALLIDO - SORT-RETURN "
+                       SORT-RETURN
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       4000-REPORTA.
+            DISPLAY "PASO 3 : REPORTA"
+            OPEN INPUT HOST-OUT
+            OPEN OUTPUT HOST-RPT
+
+            MOVE "LISTADO DE CANALES" TO WS-LIN-ENCABEZADO1
+            MOVE "CODIGO  ABREVIATURA  DESCRIPCION"
+              TO WS-LIN-ENCABEZADO2
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO1
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO2
+
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     MOVE SPACES TO WS-LIN-DETALLE
+                     STRING COD-CANAL-O DELIMITED SIZE
+                            "  "        DELIMITED SIZE
+                            TXT-ABRV-O  DELIMITED SIZE
+                            "  "        DELIMITED SIZE
+                            TXT-NOM-O   DELIMITED SIZE
+                       INTO WS-LIN-DETALLE
+                     WRITE REG-RPT FROM WS-LIN-DETALLE
+                     ADD 1 TO WS-REPORTADOS
+               END-READ
+            END-PERFORM
+            CLOSE HOST-OUT, HOST-RPT
+
+            DISPLAY "REGISTROS REPORTADOS : " WS-REPORTADOS.
+      *
+       9000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX087.
