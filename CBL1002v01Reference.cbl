@@ -4,6 +4,15 @@
       * Date       : 09/01/2018
       * Purpose    : Program llamado por la routine
       *  CBL1001v01SubRoutineSinBy.cbl
+      * Antes de sobreescribir LS-CODIGO/LS-ABREVIATURA/LS-DESCRIPCION
+      *  con los valores de demostracion, se valida que lo que
+      *  realmente llego sea un LS-CODIGO numerico de 3 digitos y que
+      *  los campos de texto no esten completamente en blanco. Si la
+      *  validacion falla, el programa no toca los parametros del
+      *  llamador (no los sobreescribe con los valores hardcodeados)
+      *  y solo informa el rechazo, para que un llamador con datos
+      *  malos (como QG1CX056) no se lleve de vuelta datos
+      *  silenciosamente arruinados.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -17,13 +26,14 @@
 
        DATA DIVISION.
       *************************
+       WORKING-STORAGE SECTION.
+       77 WK-MENSAJE           PIC X(63).
+
        LINKAGE SECTION.
        01 LS-CODIGO        PIC X(03).
        01 LS-ABREVIATURA   PIC X(10).
        01 LS-DESCRIPCION   PIC X(50).
 
-       77 WK-MENSAJE           PIC X(63).
-
        PROCEDURE DIVISION USING LS-CODIGO,
                                 LS-ABREVIATURA,
                                 LS-DESCRIPCION.
@@ -39,10 +49,18 @@
       *
        2000-PROCESO.
             DISPLAY 'PROCESO'
-            MOVE '030' TO LS-CODIGO
-            MOVE 'ALX' TO LS-ABREVIATURA
-            MOVE 'CHUCKI' TO LS-DESCRIPCION.
-
+            IF LS-CODIGO IS NOT NUMERIC
+               OR LS-ABREVIATURA = SPACES
+               OR LS-DESCRIPCION = SPACES
+               DISPLAY "RECHAZADO: PARAMETROS DE ENTRADA INVALIDOS"
+               DISPLAY "LS-CODIGO       : " LS-CODIGO
+               DISPLAY "LS-ABREVIATURA  : " LS-ABREVIATURA
+               DISPLAY "LS-DESCRIPCION  : " LS-DESCRIPCION
+            ELSE
+               MOVE '030' TO LS-CODIGO
+               MOVE 'ALX' TO LS-ABREVIATURA
+               MOVE 'CHUCKI' TO LS-DESCRIPCION
+            END-IF.
       *
        4000-FINAL.
            EXIT PROGRAM.
