@@ -10,16 +10,38 @@
       * Si no se encuentra el elemento buscado, entonces el índice se
       * incrementa automáticamente en 1 y continúa hasta el final de la
       * tabla.
+      * WS-APLICACION ya no se llena con un solo MOVE de un literal
+      *  hardcodeado: 1000-CARGA-TABLA abre HOST004 y carga el COD-
+      *  CANAL de cada registro real en WS-DATA, para que la búsqueda
+      *  lineal trabaje sobre el maestro de canales vigente.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX044.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST004 ASSIGN TO "HOST04.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-CANAL
+           FILE STATUS IS FS-HOST.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  HOST004.
+           COPY QG1CAN01.
+
        WORKING-STORAGE SECTION.
        01 WS-TEMA          PIC X(40).
        01 WS-APLICACION.
           05 WS-DATA       PIC X(10) OCCURS 16 TIMES INDEXED BY X.
-       01 WS-SRCH          PIC X(10) VALUE 'MEDICINA'.
+       01 WS-SRCH          PIC X(10) VALUE '022'.
 
        01 WS-TABLE.
           05 WS-CANAL      OCCURS 4 TIMES INDEXED BY Y.
@@ -27,6 +49,9 @@
            10 WS-TITULO    OCCURS 5 TIMES INDEXED BY Z.
                15 WS-COLS  PIC X(06) VALUE 'APX'.
 
+       01 FS-HOST              PIC X(02).
+       01 WS-EOF                PIC A(1).
+       01 WS-TOTAL-CANALES      PIC 9(04) VALUE 0.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -36,13 +61,32 @@
             DISPLAY "=============================="
             DISPLAY " "
 
-           MOVE 'MEDICINA  90ABCDEFGHIJKLMN34GHIJKL56MNOPQRALDV15172027'
-               TO WS-APLICACION
-
+            PERFORM 1000-CARGA-TABLA
             PERFORM 100-ONE-DIMENSION
 
             STOP RUN.
 
+       1000-CARGA-TABLA.
+            INITIALIZE WS-APLICACION
+            MOVE 0 TO WS-TOTAL-CANALES
+
+            OPEN INPUT HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+            ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y' OR WS-TOTAL-CANALES = 16
+                  READ HOST004 NEXT RECORD
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-TOTAL-CANALES
+                        MOVE COD-CANAL TO WS-DATA(WS-TOTAL-CANALES)
+                  END-READ
+               END-PERFORM
+               CLOSE HOST004
+            END-IF.
+
        100-ONE-DIMENSION.
             SET X TO 1
             DISPLAY 'X = ' X
@@ -50,9 +94,9 @@
             DISPLAY " WS-DATA (" X, ") = " WS-DATA(X)
             SEARCH WS-DATA
                AT END
-                   DISPLAY 'MEDICINA - NOT FOUND IN TABLE'
+                   DISPLAY 'CANAL ' WS-SRCH ' - NOT FOUND IN TABLE'
                WHEN WS-DATA(X) = WS-SRCH
-                   DISPLAY "MEDICINA - FOUND IN TABLE"
+                   DISPLAY "CANAL " WS-SRCH " - FOUND IN TABLE"
 
             END-SEARCH.
 
