@@ -8,6 +8,11 @@
       *  realizar un procesamiento tanto secuencial como aleatorio,
       *  como acceder a algunos registros en orden secuencial y otros
       *  registros por sus claves.
+      * HOST006 y HOST007 ahora usan el layout compartido QG1CAN01, con
+      *  los mismos nombres de campo COD-CANAL/TXT-ABRV/TXT-NOM en vez
+      *  de sus antiguos COD-06/TXT-06 y COD-07/TXT-07. WS-RK-07 sigue
+      *  siendo un campo aparte en WORKING-STORAGE, no forma parte del
+      *  registro de canal.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -24,8 +29,8 @@
            SELECT HOST006 ASSIGN TO "HOST06.TXT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS COD-06
-           ALTERNATE RECORD KEY IS TXT-06
+           RECORD KEY IS COD-CANAL OF REG-HOST006
+           ALTERNATE RECORD KEY IS TXT-ABRV OF REG-HOST006
            FILE STATUS IS EOF-06.
 
            SELECT HOST007 ASSIGN TO "HOST07.TXT"
@@ -38,14 +43,10 @@
       *************************
        FILE SECTION.
        FD  HOST006.
-       01  REG-HOST06.
-           02 COD-06       PIC X(03).
-           02 TXT-06       PIC X(10).
+           COPY QG1CAN01 REPLACING REG-HOST004 BY REG-HOST006.
 
        FD  HOST007.
-       01  REG-HOST07.
-           02 COD-07       PIC X(03).
-           02 TXT-07       PIC X(10).
+           COPY QG1CAN01 REPLACING REG-HOST004 BY REG-HOST007.
 
        WORKING-STORAGE SECTION.
        01 WS-RK-07             PIC 9(2).
