@@ -10,6 +10,13 @@
       * Archivos de salida
       *
       * Copiar previamente el archivo QG1CX059.DAT a QG1CX060.DAT
+      *
+      * Totales de control: al final se despliega el conteo de cada
+      *  archivo de entrada, el conteo de salida, el hash de entrada
+      *  de cada archivo fuente (sobre COD-CANAL) y el hash de salida
+      *  (sobre COD-CANAL-O), simétrico con CBL1101v01SortFile.cbl,
+      *  para que CBL1105v01ReconciliaEntradaSalida.cbl pueda comparar
+      *  entrada contra salida también en el camino de MERGE.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -67,6 +74,15 @@
 
        77 WK-MENSAJE           PIC X(63).
 
+       01 WS-EOF                PIC A(1).
+       01 WS-TOT-IN             PIC 9(07) VALUE 0.
+       01 WS-TOT-IN1            PIC 9(07) VALUE 0.
+       01 WS-TOT-SALIDA         PIC 9(07) VALUE 0.
+       01 WS-HASH-IN            PIC 9(09) VALUE 0.
+       01 WS-HASH-IN1           PIC 9(09) VALUE 0.
+       01 WS-HASH-SALIDA        PIC 9(09) VALUE 0.
+       01 WS-COD-NUM            PIC 9(03).
+
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -90,8 +106,58 @@
             MERGE HOST-WORK ON ASCENDING KEY COD-CANAL-O
             USING HOST-IN, HOST-IN1 GIVING HOST-OUT
 
+            PERFORM 5000-TOTALES-CONTROL
+
             DISPLAY 'END PROCESING'.
+      *
+       5000-TOTALES-CONTROL.
+            OPEN INPUT HOST-IN
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-IN
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-IN
+                     MOVE FUNCTION NUMVAL(COD-CANAL OF REG-HOST-IN)
+                       TO WS-COD-NUM
+                     ADD WS-COD-NUM TO WS-HASH-IN
+               END-READ
+            END-PERFORM
+            CLOSE HOST-IN
+
+            OPEN INPUT HOST-IN1
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-IN1
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-IN1
+                     MOVE FUNCTION NUMVAL(COD-CANAL OF REG-HOST-IN1)
+                       TO WS-COD-NUM
+                     ADD WS-COD-NUM TO WS-HASH-IN1
+               END-READ
+            END-PERFORM
+            CLOSE HOST-IN1
+
+            OPEN INPUT HOST-OUT
+            MOVE 'N' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END
+                     ADD 1 TO WS-TOT-SALIDA
+                     MOVE FUNCTION NUMVAL(COD-CANAL-O) TO WS-COD-NUM
+                     ADD WS-COD-NUM TO WS-HASH-SALIDA
+               END-READ
+            END-PERFORM
+            CLOSE HOST-OUT
 
+            DISPLAY "REGISTROS ENTRADA HOST-IN    : " WS-TOT-IN
+            DISPLAY "REGISTROS ENTRADA HOST-IN1   : " WS-TOT-IN1
+            DISPLAY "REGISTROS EN SALIDA FUSIONADA: " WS-TOT-SALIDA
+            DISPLAY "HASH TOTAL COD-CANAL HOST-IN : " WS-HASH-IN
+            DISPLAY "HASH TOTAL COD-CANAL HOST-IN1: " WS-HASH-IN1
+            DISPLAY "HASH TOTAL COD-CANAL SALIDA  : " WS-HASH-SALIDA.
       *
        4000-FINAL.
            STOP RUN.
