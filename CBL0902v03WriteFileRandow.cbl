@@ -12,6 +12,24 @@
       *  escribir un registro, el archivo debe abrirse en el modo de
       *   salida o en el modo IO.
       * Obtener una copia archivo QG1CX053.DAT por QG1CX054.DAT
+      * Carga masiva: lee QG1CX053.TXT en el layout REG-HOST01 usado
+      *  por QG1CX050 (COD-CANAL/TXT-ABRV/TXT-NOM) y graba un registro
+      *  de HOST004 por cada línea, en lugar del único registro
+      *  hardcodeado de versiones anteriores.
+      * Cada WRITE aceptado queda registrado en el archivo de
+      *  auditoria QG1CX053.AUD con el valor nuevo, el tipo de
+      *  operacion y la fecha/hora (ver COPY QG1AUD01).
+      * Antes de la edicion de codigo, TXT-ABRV y TXT-NOM pasan por
+      *  2050-LIMPIA-CAMPOS: se recortan espacios sobrantes y se
+      *  quitan punto/coma/punto y coma sueltos via INSPECT REPLACING
+      *  (ver demo en CBL0701v01StatementInspect/QG1CX035), para que
+      *  un mal tecleo del operador no quede grabado tal cual en el
+      *  maestro de canales.
+      * Se graba campo a campo (COD-CANAL/TXT-ABRV/TXT-NOM) en vez de
+      *  MOVE WK-CANAL TO REG-HOST004, porque ese MOVE de grupo
+      *  completo de 63 caracteres rellenaria con blancos el resto
+      *  del registro (IND-ESTADO/FEC-EFECTIVA/MTO-LIMITE-TRX de
+      *  COPY QG1CAN01) en lugar de dejar sus VALUE por defecto.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -25,20 +43,32 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT HOST001 ASSIGN TO "QG1CX053.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT HOST004 ASSIGN
                           TO "F:\BBVA04COBOL\03Desarrollo\QG1CX053.DAT"
            ORGANIZATION IS INDEXED
       *     ACCESS MODE IS RANDOM
-           RECORD KEY COD-CANAL OF REG-HOST004.
-      *     FILE STATUS IS FS-HOST.
+           RECORD KEY COD-CANAL OF REG-HOST004
+           FILE STATUS IS FS-HOST.
+
+           SELECT HOST-AUDIT ASSIGN TO "QG1CX053.AUD"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  HOST001.
+       01  REG-HOST01.
+           05 COD-CANAL-E  PIC X(03).
+           05 TXT-ABRV-E   PIC X(10).
+           05 TXT-NOM-E    PIC X(50).
+
        FD  HOST004.
-       01  REG-HOST004.
-           02 COD-CANAL    PIC X(03).
-           02 TXT-ABRV     PIC X(10).
-           02 TXT-NOM      PIC X(50).
+           COPY QG1CAN01.
+
+       FD  HOST-AUDIT.
+           COPY QG1AUD01.
 
        WORKING-STORAGE SECTION.
        01 WK-CANAL.
@@ -48,6 +78,13 @@
 
        02 WK-MENSAJE           PIC X(63).
        02 FS-HOST              PIC X(02).
+       02 WS-EOF                PIC A(1).
+       02 WS-CONTADOR           PIC 9(7) VALUE 0.
+       02 WS-RECHAZADOS         PIC 9(7) VALUE 0.
+       02 WK-EDIT-STATUS        PIC X(02).
+       02 WK-MENSAJE-CANAL      PIC X(70).
+       02 WS-OPEN-INTENTOS      PIC 9(02) VALUE 0.
+       02 WS-OPEN-MAX-INTENTOS  PIC 9(02) VALUE 3.
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -56,29 +93,113 @@
             PERFORM 4000-FINAL.
       *
        1000-INICIO.
-            MOVE "WRITE INDEXED FOR ACCESS RANDOM" TO WK-MENSAJE
-            DISPLAY WK-MENSAJE.
+            MOVE "WRITE INDEXED FOR ACCESS RANDOM - CARGA MASIVA"
+              TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+            MOVE 'N' TO WS-EOF.
       *
        2000-PROCESO.
             DISPLAY 'PROCESO'
-            MOVE '022' TO WK-CODIGO
-            MOVE 'MR' TO WK-ABREVIATURA
-            MOVE 'MONITOR REST' TO WK-DESCRIPCION
-            DISPLAY WK-CANAL
+            OPEN INPUT HOST001
+            PERFORM 1950-ABRE-HOST004-CON-REINTENTO
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST001
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM 2100-GRABA-REGISTRO
+               END-READ
+            END-PERFORM
+
+            DISPLAY "REGISTROS CARGADOS  : " WS-CONTADOR
+            DISPLAY "REGISTROS RECHAZADOS: " WS-RECHAZADOS
+            CLOSE HOST001, HOST004, HOST-AUDIT.
+      *
+       2100-GRABA-REGISTRO.
+            MOVE COD-CANAL-E TO WK-CODIGO
+            MOVE TXT-ABRV-E  TO WK-ABREVIATURA
+            MOVE TXT-NOM-E   TO WK-DESCRIPCION
+
+            PERFORM 2050-LIMPIA-CAMPOS
+
+            CALL "QG1CX063" USING WK-CODIGO, WK-ABREVIATURA,
+                                   WK-DESCRIPCION, WK-EDIT-STATUS
 
+            IF WK-EDIT-STATUS NOT = '00'
+               ADD 1 TO WS-RECHAZADOS
+            ELSE
+               MOVE WK-CODIGO      TO COD-CANAL
+               MOVE WK-ABREVIATURA TO TXT-ABRV
+               MOVE WK-DESCRIPCION TO TXT-NOM
+
+               DISPLAY REG-HOST004
+               CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                      WK-MENSAJE-CANAL
+               DISPLAY WK-MENSAJE-CANAL
+
+               WRITE REG-HOST004
+                  INVALID KEY PERFORM 2150-MENSAJE-INVALID-KEY
+                  NOT INVALID KEY
+                     ADD 1 TO WS-CONTADOR
+                     DISPLAY "REGISTRO DE CANAL"
+                     PERFORM 2200-GRABA-AUDITORIA
+               END-WRITE
+            END-IF.
+      *
+       2150-MENSAJE-INVALID-KEY.
+            EVALUATE FS-HOST
+               WHEN '22'
+                  DISPLAY "RECHAZADO: YA EXISTE UN CANAL CON "
+                          "COD-CANAL " COD-CANAL " (CLAVE DUPLICADA)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: ESCRITURA INVALIDA PARA "
+                          "COD-CANAL " COD-CANAL " - FILE STATUS "
+                          FS-HOST
+            END-EVALUATE.
+      *
+       2050-LIMPIA-CAMPOS.
+            MOVE FUNCTION TRIM(WK-ABREVIATURA) TO WK-ABREVIATURA
+            MOVE FUNCTION TRIM(WK-DESCRIPCION) TO WK-DESCRIPCION
+
+            INSPECT WK-ABREVIATURA REPLACING ALL '.' BY SPACE
+                                            ALL ',' BY SPACE
+                                            ALL ';' BY SPACE
+            INSPECT WK-DESCRIPCION REPLACING ALL '.' BY SPACE
+                                            ALL ',' BY SPACE
+                                            ALL ';' BY SPACE.
+      *
+       2200-GRABA-AUDITORIA.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "WRITE"               TO AUD-OPERACION
+            MOVE SPACES                TO AUD-CANAL-ANTERIOR
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM                TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       1900-VERIFICA-OPEN.
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       1950-ABRE-HOST004-CON-REINTENTO.
+            MOVE 0 TO WS-OPEN-INTENTOS
+            PERFORM 1960-INTENTA-OPEN-HOST004
+               WITH TEST AFTER
+               UNTIL FS-HOST = '00'
+                  OR WS-OPEN-INTENTOS >= WS-OPEN-MAX-INTENTOS.
+      *
+       1960-INTENTA-OPEN-HOST004.
+            ADD 1 TO WS-OPEN-INTENTOS
             OPEN EXTEND HOST004
-            MOVE WK-CANAL TO REG-HOST004
-
-            DISPLAY REG-HOST004
-            DISPLAY "Codigo canal : " COD-CANAL
-            DISPLAY "Abreviatura  : " TXT-ABRV
-            DISPLAY "Descripción  : " TXT-NOM
-
-            WRITE REG-HOST004
-               INVALID KEY DISPLAY "INVALID KEY"
-               NOT INVALID KEY DISPLAY "REGISTRO DE CANAL"
-            END-WRITE.
-            CLOSE HOST004.
+            IF FS-HOST NOT = '00'
+               DISPLAY "REINTENTO " WS-OPEN-INTENTOS
+                       " DE OPEN HOST004 - FILE STATUS " FS-HOST
+            END-IF.
       *
        4000-FINAL.
            STOP RUN.
