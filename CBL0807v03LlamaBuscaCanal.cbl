@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : Demuestra QG1CX069, la busqueda binaria por
+      *  SEARCH ALL extraida a subprograma. QG1CX069 carga su propia
+      *  tabla OCCURS desde HOST004 en cada llamada (asi siempre
+      *  refleja el maestro de canales vigente) y regresa TXT-NOM y
+      *  un indicador de encontrado para el COD-CANAL pedido.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX070.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-CODIGO          PIC X(03) VALUE '022'.
+       01 WK-DESCRIPCION     PIC X(50).
+       01 WK-ENCONTRADO      PIC X(01).
+
+       77 WK-MENSAJE         PIC X(63).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "LOOKUP BINARIO EN MEMORIA (SEARCH ALL)" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-PROCESO.
+            CALL "QG1CX069" USING WK-CODIGO,
+                                   WK-DESCRIPCION,
+                                   WK-ENCONTRADO
+
+            DISPLAY "WK-CODIGO      : " WK-CODIGO
+            DISPLAY "WK-ENCONTRADO  : " WK-ENCONTRADO
+            DISPLAY "WK-DESCRIPCION : " WK-DESCRIPCION.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX070.
