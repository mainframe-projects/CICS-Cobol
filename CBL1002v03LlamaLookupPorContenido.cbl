@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : Demuestra la convencion de llamada de solo
+      *  lectura: WK-CODIGO se pasa BY CONTENT a QG1CX067, por lo que
+      *  aunque la rutina llamada lo modifique internamente, el valor
+      *  en este programa queda intacto al regresar. Comparar con
+      *  CBL1001v01SubRoutineSinBy (QG1CX056), donde los tres campos
+      *  se pasan por referencia y si regresan modificados.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX068.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-CODIGO          PIC X(03) VALUE '022'.
+       01 WK-DESCRIPCION     PIC X(50).
+       01 WK-ENCONTRADO      PIC X(01).
+
+       77 WK-MENSAJE         PIC X(63).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "LOOKUP DE SOLO LECTURA (BY CONTENT)" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-PROCESO.
+            DISPLAY "WK-CODIGO ANTES DE LLAMAR  : " WK-CODIGO
+
+            CALL "QG1CX067" USING BY CONTENT  WK-CODIGO,
+                                   BY REFERENCE WK-DESCRIPCION,
+                                   BY REFERENCE WK-ENCONTRADO
+
+            DISPLAY "WK-CODIGO DESPUES DE LLAMAR: " WK-CODIGO
+            DISPLAY "WK-ENCONTRADO              : " WK-ENCONTRADO
+            DISPLAY "WK-DESCRIPCION             : " WK-DESCRIPCION.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX068.
