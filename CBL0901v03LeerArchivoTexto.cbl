@@ -2,7 +2,20 @@
       * Project    : Evaluation COBOL PC
       * Author     : ALDV
       * Date       : 27/12/2018
-      * Purpose    : Leer el archivo de texto s.
+      * Purpose    : Leer el archivo de texto del extracto HOST01.TXT
+      *  que agrega QG1CX084.
+      * QG1CX084 ahora cierra el extracto con un registro trailer de
+      *  control (COD-CANAL = 'TRL', TXT-NOM = "CNT=nnnn HASH=nnnnnnnnn")
+      *  con el conteo de registros y el hash total de COD-CANAL sobre
+      *  TODO el extracto. Este programa ya no se limita a desplegar
+      *  cada registro: al llegar al trailer, compara esos totales
+      *  contra lo que realmente contó mientras leía, para detectar un
+      *  extracto truncado o corrupto sin tener que correr QG1CX059.
+      * De paso, WS-EOF arrancaba en 'Y' con la condicion de salida
+      *  invertida (PERFORM UNTIL WS-EOF<>'Y'), por lo que el READ
+      *  jamas se detenia en el AT END real y terminaba en un READ
+      *  invalido despues del verdadero fin de archivo; se corrigio el
+      *  valor inicial y la condicion para que pare en el AT END.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -12,7 +25,7 @@
       *************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT HOST001 ASSIGN TO "QG1CX050.txt"
+           SELECT HOST001 ASSIGN TO "HOST01.TXT"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
@@ -34,6 +47,12 @@
        02 WK-MENSAJE           PIC X(63).
 
        01 WS-EOF               PIC A(1).
+       01 WS-CONTADOR           PIC 9(04) VALUE 0.
+       01 WS-HASH-LEIDO         PIC 9(09) VALUE 0.
+       01 WS-COD-NUM            PIC 9(03).
+
+       01 WS-CNT-TRAILER        PIC 9(04).
+       01 WS-HASH-TRAILER       PIC 9(09).
        PROCEDURE DIVISION.
       *************************
        0000-MAIN.
@@ -44,19 +63,48 @@
        1000-INICIO.
             MOVE "DECLARACION DE ACCESO SECUENCIAL" TO WK-MENSAJE
             DISPLAY WK-MENSAJE
-            MOVE 'Y' TO WS-EOF.
+            MOVE 'N' TO WS-EOF.
       *
        2000-PROCESO.
             OPEN INPUT HOST001
             DISPLAY "PROCESO OPEN "
             DISPLAY WS-EOF
-            PERFORM UNTIL WS-EOF<>'Y'
+            PERFORM UNTIL WS-EOF = 'Y'
                READ HOST001 INTO WK-CANAL
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END DISPLAY WK-CANAL
+                   NOT AT END PERFORM 2100-EVALUA-REGISTRO
             END-PERFORM
             DISPLAY " SALIO UNTIL "
             CLOSE HOST001.
+      *
+       2100-EVALUA-REGISTRO.
+            IF WK-CODIGO = 'TRL'
+               PERFORM 2200-VALIDA-TRAILER
+            ELSE
+               DISPLAY WK-CANAL
+               ADD 1 TO WS-CONTADOR
+               MOVE FUNCTION NUMVAL(WK-CODIGO) TO WS-COD-NUM
+               ADD WS-COD-NUM TO WS-HASH-LEIDO
+            END-IF.
+      *
+       2200-VALIDA-TRAILER.
+            MOVE FUNCTION NUMVAL(WK-DESCRIPCION(5:4))  TO WS-CNT-TRAILER
+            MOVE FUNCTION NUMVAL(WK-DESCRIPCION(15:9)) TO
+                 WS-HASH-TRAILER
+
+            IF WS-CNT-TRAILER = WS-CONTADOR
+               AND WS-HASH-TRAILER = WS-HASH-LEIDO
+               DISPLAY "TRAILER OK - REGISTROS: " WS-CONTADOR
+                       " HASH: " WS-HASH-LEIDO
+            ELSE
+               DISPLAY "ABEND: TRAILER NO CUADRA - ESPERADO CNT="
+                       WS-CNT-TRAILER " HASH=" WS-HASH-TRAILER
+                       " LEIDO CNT=" WS-CONTADOR
+                       " HASH=" WS-HASH-LEIDO
+               CLOSE HOST001
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
       *
        4000-FINAL.
            STOP RUN.
