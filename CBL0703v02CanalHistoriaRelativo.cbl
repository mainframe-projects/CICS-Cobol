@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX037 demuestra STRING concatenando dos campos
+      *  sueltos, y HOST005/HOST007 (declarados RELATIVE en QG1CX048/
+      *  QG1CX049) nunca se llegan a usar. Este programa junta ambas
+      *  piezas: construye con STRING una clave compuesta COD-CANAL +
+      *  fecha-vigencia y la graba como un snapshot fechado del canal
+      *  en un archivo RELATIVE nuevo (QG1CX077.HIS), para llevar el
+      *  historial de atributos de cada canal a traves del tiempo en
+      *  vez de solo ver los valores vigentes de REG-HOST004.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX077.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-HISTORIA ASSIGN TO "QG1CX077.HIS"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-RK-HISTORIA
+           FILE STATUS IS FS-HISTORIA.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-HISTORIA.
+       01  REG-HISTORIA.
+           02 HIS-CLAVE          PIC X(11).
+           02 HIS-CODIGO         PIC X(03).
+           02 HIS-ABREVIATURA    PIC X(10).
+           02 HIS-DESCRIPCION    PIC X(50).
+           02 HIS-FECHA-VIGENCIA PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RK-HISTORIA       PIC 9(05) VALUE 0.
+       01 FS-HISTORIA          PIC X(02).
+       01 WS-COUNT              PIC 99 VALUE 1.
+
+       01 WS-FECHA-HOY.
+           05 WS-FECHA-AAAA     PIC 9(04).
+           05 WS-FECHA-MM       PIC 9(02).
+           05 WS-FECHA-DD       PIC 9(02).
+
+       01 WK-CANAL.
+           02 WK-CODIGO         PIC X(03).
+           02 WK-ABREVIATURA    PIC X(10).
+           02 WK-DESCRIPCION    PIC X(50).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-GRABA-SNAPSHOTS
+            PERFORM 3000-RELEE-HISTORIA
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            DISPLAY "HISTORIAL DE CANAL - ARCHIVO RELATIVE"
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+      *
+       2000-GRABA-SNAPSHOTS.
+            OPEN OUTPUT HOST-HISTORIA
+            IF FS-HISTORIA NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST-HISTORIA FALLIDO - "
+                       "FILE STATUS " FS-HISTORIA
+            ELSE
+               MOVE '022'           TO WK-CODIGO
+               MOVE 'SUCURSAL'      TO WK-ABREVIATURA
+               MOVE 'CANAL SUCURSAL PRINCIPAL' TO WK-DESCRIPCION
+               PERFORM 2100-GRABA-UN-SNAPSHOT
+
+               MOVE '060'           TO WK-CODIGO
+               MOVE 'MOVIL'         TO WK-ABREVIATURA
+               MOVE 'CANAL BANCA MOVIL'        TO WK-DESCRIPCION
+               PERFORM 2100-GRABA-UN-SNAPSHOT
+
+               CLOSE HOST-HISTORIA
+            END-IF.
+      *
+       2100-GRABA-UN-SNAPSHOT.
+            ADD 1 TO WS-RK-HISTORIA
+            MOVE 1 TO WS-COUNT
+            STRING WK-CODIGO        DELIMITED SIZE
+                   WS-FECHA-HOY     DELIMITED SIZE
+                   INTO HIS-CLAVE
+                   WITH POINTER WS-COUNT
+            END-STRING
+
+            MOVE WK-CODIGO          TO HIS-CODIGO
+            MOVE WK-ABREVIATURA     TO HIS-ABREVIATURA
+            MOVE WK-DESCRIPCION     TO HIS-DESCRIPCION
+            MOVE WS-FECHA-HOY       TO HIS-FECHA-VIGENCIA
+
+            WRITE REG-HISTORIA
+               INVALID KEY
+                  DISPLAY "NO SE PUDO GRABAR HISTORIA DE " WK-CODIGO
+            END-WRITE.
+      *
+       3000-RELEE-HISTORIA.
+            OPEN INPUT HOST-HISTORIA
+            IF FS-HISTORIA NOT = '00'
+               DISPLAY "ABEND: REOPEN DE HOST-HISTORIA FALLIDO - "
+                       "FILE STATUS " FS-HISTORIA
+            ELSE
+               MOVE 1 TO WS-RK-HISTORIA
+               READ HOST-HISTORIA
+                  INVALID KEY
+                     DISPLAY "SIN REGISTRO EN RELATIVO 1"
+                  NOT INVALID KEY
+                     DISPLAY "HISTORIA (1): " HIS-CLAVE " - "
+                             HIS-DESCRIPCION
+               END-READ
+
+               MOVE 2 TO WS-RK-HISTORIA
+               READ HOST-HISTORIA
+                  INVALID KEY
+                     DISPLAY "SIN REGISTRO EN RELATIVO 2"
+                  NOT INVALID KEY
+                     DISPLAY "HISTORIA (2): " HIS-CLAVE " - "
+                             HIS-DESCRIPCION
+               END-READ
+
+               CLOSE HOST-HISTORIA
+            END-IF.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX077.
