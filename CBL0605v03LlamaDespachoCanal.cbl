@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : Demuestra QG1CX078 enrutando varios canales de
+      *  muestra a su parrafo de procesamiento por tipo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX079.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WS-TOTAL-CANALES   PIC 9(02) VALUE 4.
+       01 WS-IX              PIC 9(02).
+
+       01 WK-CANALES-DEMO.
+           05 WK-CANAL-DEMO OCCURS 4 TIMES PIC X(03).
+
+       01 WK-CODIGO           PIC X(03).
+       01 WK-TIPO-CANAL       PIC X(01).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            MOVE '022060041070' TO WK-CANALES-DEMO
+            PERFORM VARYING WS-IX FROM 1 BY 1
+                    UNTIL WS-IX > WS-TOTAL-CANALES
+               MOVE WK-CANAL-DEMO(WS-IX) TO WK-CODIGO
+               CALL "QG1CX078" USING WK-CODIGO, WK-TIPO-CANAL
+               DISPLAY "TIPO DE CANAL PARA " WK-CODIGO " : "
+                       WK-TIPO-CANAL
+            END-PERFORM
+            STOP RUN.
+       END PROGRAM QG1CX079.
