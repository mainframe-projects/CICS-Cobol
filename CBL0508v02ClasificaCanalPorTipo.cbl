@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX029 muestra EVALUATE TRUE como reemplazo de
+      *  una cadena de IF-ELSE sobre un numero sin significado de
+      *  negocio. Este programa aplica la misma forma de EVALUATE
+      *  contra rangos reales de COD-CANAL para clasificar cada canal
+      *  por tipo (SUCURSAL/ATM/DIGITAL) y alimentar el procesamiento
+      *  posterior de cada tipo. Los codigos que no caen en ningun
+      *  rango conocido van, por WHEN OTHER, a un reporte de
+      *  excepciones (mismo patron de QG1CX052.EXC).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX080.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-EXCEPCION ASSIGN TO "QG1CX080.EXC"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-EXCEPCION.
+       01  REG-EXCEPCION        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TOTAL-CANALES   PIC 9(02) VALUE 5.
+       01 WS-IX              PIC 9(02).
+
+       01 WK-CANALES-DEMO.
+           05 WK-CANAL-DEMO OCCURS 5 TIMES PIC X(03).
+
+       01 WK-CODIGO           PIC X(03).
+       01 WS-COD-NUM          PIC 9(03).
+       01 WK-TIPO-CANAL       PIC X(10).
+
+       01 WS-TOT-SUCURSAL     PIC 9(05) VALUE 0.
+       01 WS-TOT-ATM          PIC 9(05) VALUE 0.
+       01 WS-TOT-DIGITAL      PIC 9(05) VALUE 0.
+       01 WS-TOT-DESCONOCIDO  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CLASIFICA-CANALES
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            DISPLAY "CLASIFICACION DE CANALES POR TIPO"
+            MOVE '022060041070099' TO WK-CANALES-DEMO
+            OPEN OUTPUT HOST-EXCEPCION.
+      *
+       2000-CLASIFICA-CANALES.
+            PERFORM VARYING WS-IX FROM 1 BY 1
+                    UNTIL WS-IX > WS-TOTAL-CANALES
+               MOVE WK-CANAL-DEMO(WS-IX) TO WK-CODIGO
+               PERFORM 2100-CLASIFICA-UN-CANAL
+            END-PERFORM
+            CLOSE HOST-EXCEPCION
+            DISPLAY "TOTAL SUCURSAL    : " WS-TOT-SUCURSAL
+            DISPLAY "TOTAL ATM         : " WS-TOT-ATM
+            DISPLAY "TOTAL DIGITAL     : " WS-TOT-DIGITAL
+            DISPLAY "TOTAL DESCONOCIDO : " WS-TOT-DESCONOCIDO.
+      *
+       2100-CLASIFICA-UN-CANAL.
+            MOVE WK-CODIGO TO WS-COD-NUM
+            EVALUATE TRUE
+               WHEN WS-COD-NUM >= 0 AND WS-COD-NUM <= 29
+                  MOVE 'SUCURSAL' TO WK-TIPO-CANAL
+                  ADD 1 TO WS-TOT-SUCURSAL
+               WHEN WS-COD-NUM >= 30 AND WS-COD-NUM <= 59
+                  MOVE 'ATM' TO WK-TIPO-CANAL
+                  ADD 1 TO WS-TOT-ATM
+               WHEN WS-COD-NUM >= 60 AND WS-COD-NUM <= 89
+                  MOVE 'DIGITAL' TO WK-TIPO-CANAL
+                  ADD 1 TO WS-TOT-DIGITAL
+               WHEN OTHER
+                  MOVE 'DESCONOCIDO' TO WK-TIPO-CANAL
+                  ADD 1 TO WS-TOT-DESCONOCIDO
+                  MOVE SPACES TO REG-EXCEPCION
+                  STRING "CANAL SIN TIPO CONOCIDO: " WK-CODIGO
+                     DELIMITED SIZE
+                     INTO REG-EXCEPCION
+                  WRITE REG-EXCEPCION
+            END-EVALUATE
+            DISPLAY "CANAL " WK-CODIGO " -> " WK-TIPO-CANAL.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX080.
