@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1C0010 es CICS solo en el nombre: hace un
+      *  ACCEPT de un nombre y un DISPLAY de un saludo armado con
+      *  STRING, sin ningun EXEC CICS, sin mapa y sin RETURN TRANSID.
+      *  Esta transaccion si es pseudo-conversacional: la primera
+      *  invocacion (EIBCALEN = 0) envia la pantalla de captura y
+      *  hace RETURN TRANSID dejando en el COMMAREA que se espera la
+      *  respuesta del terminal; cuando CICS reinvoca la transaccion
+      *  con la entrada del usuario, esa segunda invocacion recibe el
+      *  COD-CANAL, lo busca en HOST004, envia el resultado y vuelve a
+      *  hacer RETURN TRANSID con el COMMAREA en el mismo estado para
+      *  encadenar la siguiente consulta. Ninguna invocacion retiene
+      *  recursos de CICS mientras espera al terminal.
+      * Esta transaccion no tiene mapa BMS (no existe uno en el
+      *  repositorio): la entrada/salida de terminal se hace con
+      *  EXEC CICS SEND/RECEIVE de texto, siguiendo la misma
+      *  simplicidad de QG1C0010.
+      * Company    : ETG-BBVA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1C0011.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+      *
+       01 WX-PREGUNTA-CANAL.
+           05 WX-PC.
+               10 FILLER    PIC X(25) VALUE 'INGRESA COD-CANAL :'.
+           05 WX-ENTRADA    PIC X(03).
+
+       01 WX-RESPUESTA      PIC X(80).
+
+       01 WX-CANAL-ENCONTRADO PIC X(5) VALUE 'CANAL'.
+       01 WX-SEP              PIC X(3) VALUE ' - '.
+
+       01 WS-RESP-CICS      PIC S9(8) COMP.
+
+       01 REG-HOST004.
+           02 COD-CANAL    PIC X(03).
+           02 TXT-ABRV     PIC X(10).
+           02 TXT-NOM      PIC X(50).
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 CA-ESTADO         PIC X(01).
+               88 CA-ESPERA-ENTRADA VALUE 'E'.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-PRINCIPAL.
+      *
+           IF EIBCALEN = 0
+              PERFORM 1000-PRIMERA-VEZ
+           ELSE
+              PERFORM 2000-PROCESA-ENTRADA
+           END-IF.
+      *
+       1000-PRIMERA-VEZ.
+           PERFORM 2100-PEDIR-DATOS
+           PERFORM 3000-VUELVE-A-ESPERAR.
+      *
+       2000-PROCESA-ENTRADA.
+           PERFORM 2150-RECIBIR-DATOS
+           PERFORM 2200-BUSCA-CANAL
+           PERFORM 2300-ENVIA-DATOS
+           PERFORM 2100-PEDIR-DATOS
+           PERFORM 3000-VUELVE-A-ESPERAR.
+      *
+       2100-PEDIR-DATOS.
+           EXEC CICS
+               SEND TEXT FROM(WX-PREGUNTA-CANAL)
+                         LENGTH(LENGTH OF WX-PREGUNTA-CANAL)
+                         ERASE
+           END-EXEC.
+      *
+       2150-RECIBIR-DATOS.
+           EXEC CICS
+               RECEIVE INTO(WX-ENTRADA)
+                       LENGTH(LENGTH OF WX-ENTRADA)
+                       RESP(WS-RESP-CICS)
+           END-EXEC.
+      *
+       2200-BUSCA-CANAL.
+           MOVE WX-ENTRADA TO COD-CANAL
+
+           EXEC CICS
+               READ DATASET('HOST004')
+                    INTO(REG-HOST004)
+                    RIDFLD(COD-CANAL)
+                    RESP(WS-RESP-CICS)
+           END-EXEC
+
+           IF WS-RESP-CICS = DFHRESP(NORMAL)
+              STRING WX-CANAL-ENCONTRADO DELIMITED SIZE
+                     WX-SEP              DELIMITED SIZE
+                     COD-CANAL           DELIMITED SIZE
+                     WX-SEP              DELIMITED SIZE
+                     TXT-ABRV            DELIMITED SIZE
+                     WX-SEP              DELIMITED SIZE
+                     TXT-NOM             DELIMITED SIZE
+                INTO WX-RESPUESTA
+           ELSE
+              STRING 'CANAL NO ENCONTRADO : ' DELIMITED SIZE
+                     WX-ENTRADA               DELIMITED SIZE
+                INTO WX-RESPUESTA
+           END-IF.
+      *
+       2300-ENVIA-DATOS.
+           EXEC CICS
+               SEND TEXT FROM(WX-RESPUESTA)
+                         LENGTH(LENGTH OF WX-RESPUESTA)
+           END-EXEC.
+      *
+       3000-VUELVE-A-ESPERAR.
+           SET CA-ESPERA-ENTRADA TO TRUE
+           EXEC CICS
+               RETURN TRANSID('Q11')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
