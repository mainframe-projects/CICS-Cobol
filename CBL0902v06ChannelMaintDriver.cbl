@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 08/01/2018
+      * Purpose    : Encadenar en un solo paso de job la grabación,
+      *  regrabación y eliminación de un registro de CANAL sobre un
+      *  único archivo HOST004, sin depender de copiar a mano
+      *  QG1CX053.DAT -> QG1CX054.DAT -> QG1CX055.DAT entre corridas.
+      * Observar que QG1CX053/QG1CX054/QG1CX055 terminan con STOP RUN,
+      *  por lo que no se pueden encadenar con CALL; esta rutina
+      *  reproduce su misma lógica de 2000-PROCESO contra un solo
+      *  archivo.
+      * Se graba/regraba campo a campo (COD-CANAL/TXT-ABRV/TXT-NOM) en
+      *  vez de MOVE WK-CANAL TO REG-HOST004, para no pisar con
+      *  blancos IND-ESTADO/FEC-EFECTIVA/MTO-LIMITE-TRX (COPY
+      *  QG1CAN01).
+      * PASO 3 ya no hace DELETE fisico: igual que QG1CX055, se marca
+      *  IND-ESTADO a CANAL-INACTIVO con su FEC-EFECTIVA y se REWRITE,
+      *  para que este driver trate la baja como el resto del sistema.
+      * Los tres pasos aplican ahora las mismas reglas que sus
+      *  programas independientes: CALL "QG1CX063" edita el registro
+      *  antes de grabar/regrabar, CALL "QG1CX066" arma el mensaje de
+      *  una linea, y cada cambio aceptado queda en el archivo de
+      *  auditoria QG1CX061.AUD (ver COPY QG1AUD01), igual que
+      *  CBL0902v03/04/05.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX061.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST004 ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX061.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY COD-CANAL OF REG-HOST004
+           FILE STATUS IS FS-HOST.
+
+           SELECT HOST-AUDIT ASSIGN TO "QG1CX061.AUD"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOST004.
+           COPY QG1CAN01.
+
+       FD  HOST-AUDIT.
+           COPY QG1AUD01.
+
+       WORKING-STORAGE SECTION.
+       01 WK-CANAL.
+           02 WK-CODIGO        PIC X(03).
+           02 WK-ABREVIATURA   PIC X(10).
+           02 WK-DESCRIPCION   PIC X(50).
+
+       01 WK-CANAL-ANTERIOR.
+           02 WK-OLD-CODIGO        PIC X(03).
+           02 WK-OLD-ABREVIATURA   PIC X(10).
+           02 WK-OLD-DESCRIPCION   PIC X(50).
+
+       02 WK-MENSAJE           PIC X(63).
+       02 FS-HOST              PIC X(02).
+       02 WK-EDIT-STATUS       PIC X(02).
+       02 WK-MENSAJE-CANAL     PIC X(70).
+       01 WS-FECHA-HOY         PIC 9(08).
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-GRABAR
+            PERFORM 3000-REGRABAR
+            PERFORM 4000-ELIMINAR
+            PERFORM 9000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "CHANNEL MAINTENANCE DRIVER WRITE-REWRITE-DELETE"
+              TO WK-MENSAJE
+            DISPLAY WK-MENSAJE.
+      *
+       2000-GRABAR.
+            DISPLAY 'PASO 1 : WRITE'
+            MOVE '022' TO WK-CODIGO
+            MOVE 'MR' TO WK-ABREVIATURA
+            MOVE 'MONITOR REST' TO WK-DESCRIPCION
+
+            OPEN OUTPUT HOST004
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+
+            CALL "QG1CX063" USING WK-CODIGO, WK-ABREVIATURA,
+                                   WK-DESCRIPCION, WK-EDIT-STATUS
+
+            IF WK-EDIT-STATUS NOT = '00'
+               DISPLAY "REGISTRO RECHAZADO POR EDICION, NO SE GRABA"
+            ELSE
+               MOVE WK-CODIGO      TO COD-CANAL
+               MOVE WK-ABREVIATURA TO TXT-ABRV
+               MOVE WK-DESCRIPCION TO TXT-NOM
+
+               CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                      WK-MENSAJE-CANAL
+               DISPLAY WK-MENSAJE-CANAL
+
+               WRITE REG-HOST004
+                  INVALID KEY PERFORM 2150-MENSAJE-INVALID-KEY
+                  NOT INVALID KEY
+                     DISPLAY "REGISTRO DE CANAL"
+                     PERFORM 2200-GRABA-AUDITORIA-WRITE
+               END-WRITE
+            END-IF.
+            CLOSE HOST004, HOST-AUDIT.
+      *
+       2150-MENSAJE-INVALID-KEY.
+            EVALUATE FS-HOST
+               WHEN '22'
+                  DISPLAY "RECHAZADO: YA EXISTE UN CANAL CON "
+                          "COD-CANAL " COD-CANAL " (CLAVE DUPLICADA)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: ESCRITURA INVALIDA PARA "
+                          "COD-CANAL " COD-CANAL " - FILE STATUS "
+                          FS-HOST
+            END-EVALUATE.
+      *
+       2200-GRABA-AUDITORIA-WRITE.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "WRITE"               TO AUD-OPERACION
+            MOVE SPACES                TO AUD-CANAL-ANTERIOR
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       3000-REGRABAR.
+            DISPLAY 'PASO 2 : REWRITE'
+            MOVE '022' TO WK-CODIGO
+            MOVE 'ILI X' TO WK-ABREVIATURA
+            MOVE 'ILI FINANTIAL XXSS' TO WK-DESCRIPCION
+
+            OPEN I-O HOST004
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+            MOVE WK-CODIGO TO COD-CANAL
+
+            READ HOST004
+               KEY IS COD-CANAL
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+            END-READ.
+
+            CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                   WK-MENSAJE-CANAL
+            DISPLAY WK-MENSAJE-CANAL
+
+            MOVE COD-CANAL TO WK-OLD-CODIGO
+            MOVE TXT-ABRV  TO WK-OLD-ABREVIATURA
+            MOVE TXT-NOM   TO WK-OLD-DESCRIPCION
+
+            CALL "QG1CX063" USING WK-CODIGO, WK-ABREVIATURA,
+                                   WK-DESCRIPCION, WK-EDIT-STATUS
+
+            IF WK-EDIT-STATUS NOT = '00'
+               DISPLAY "REGISTRO RECHAZADO POR EDICION, NO SE REGRABA"
+            ELSE
+               MOVE WK-CODIGO      TO COD-CANAL
+               MOVE WK-ABREVIATURA TO TXT-ABRV
+               MOVE WK-DESCRIPCION TO TXT-NOM
+               REWRITE REG-HOST004
+                  INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+                  NOT INVALID KEY
+                     DISPLAY "REGISTRO DE CANAL"
+                     PERFORM 3200-GRABA-AUDITORIA-REWRITE
+               END-REWRITE
+            END-IF.
+            CLOSE HOST004, HOST-AUDIT.
+      *
+       3200-GRABA-AUDITORIA-REWRITE.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "REWRITE"             TO AUD-OPERACION
+            MOVE WK-OLD-CODIGO         TO AUD-OLD-CODIGO
+            MOVE WK-OLD-ABREVIATURA    TO AUD-OLD-ABREVIATURA
+            MOVE WK-OLD-DESCRIPCION    TO AUD-OLD-DESCRIPCION
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       4000-ELIMINAR.
+            DISPLAY 'PASO 3 : BAJA LOGICA'
+            MOVE '022' TO WK-CODIGO
+
+            OPEN I-O HOST004
+            PERFORM 1900-VERIFICA-OPEN
+            OPEN EXTEND HOST-AUDIT
+            MOVE WK-CODIGO TO COD-CANAL
+
+            READ HOST004
+               KEY IS COD-CANAL
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+            END-READ.
+
+            CALL "QG1CX066" USING COD-CANAL, TXT-ABRV, TXT-NOM,
+                                   WK-MENSAJE-CANAL
+            DISPLAY WK-MENSAJE-CANAL
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+            SET CANAL-INACTIVO TO TRUE
+            MOVE WS-FECHA-HOY TO FEC-EFECTIVA
+
+            REWRITE REG-HOST004
+               INVALID KEY PERFORM 1975-MENSAJE-NO-ENCONTRADO
+               NOT INVALID KEY
+                  DISPLAY "CANAL MARCADO INACTIVO, EFECTIVO "
+                          FEC-EFECTIVA
+                  PERFORM 4200-GRABA-AUDITORIA-BAJA
+            END-REWRITE.
+            CLOSE HOST004, HOST-AUDIT.
+      *
+       4200-GRABA-AUDITORIA-BAJA.
+            MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA
+            MOVE "INACTIVA"            TO AUD-OPERACION
+            MOVE COD-CANAL             TO AUD-OLD-CODIGO
+            MOVE TXT-ABRV              TO AUD-OLD-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-OLD-DESCRIPCION
+            MOVE COD-CANAL             TO AUD-NEW-CODIGO
+            MOVE TXT-ABRV              TO AUD-NEW-ABREVIATURA
+            MOVE TXT-NOM               TO AUD-NEW-DESCRIPCION
+            WRITE REG-AUDITORIA.
+      *
+       1975-MENSAJE-NO-ENCONTRADO.
+            EVALUATE FS-HOST
+               WHEN '23'
+                  DISPLAY "RECHAZADO: NO EXISTE CANAL CON COD-CANAL "
+                          COD-CANAL " (REGISTRO NO ENCONTRADO)"
+               WHEN OTHER
+                  DISPLAY "RECHAZADO: ACCESO INVALIDO PARA COD-CANAL "
+                          COD-CANAL " - FILE STATUS " FS-HOST
+            END-EVALUATE.
+      *
+       1900-VERIFICA-OPEN.
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+      *
+       9000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX061.
