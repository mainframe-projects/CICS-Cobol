@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX034 muestra `GO TO C-PARA D-PARA DEPENDING ON
+      *  WS-N` ramificando sobre un WS-N sin ningun significado de
+      *  negocio. Este programa aplica la misma forma de despacho por
+      *  valor contra rangos reales de COD-CANAL, enrutando a un
+      *  parrafo de procesamiento distinto para canales de sucursal
+      *  (fisicos) y canales digitales, para que la logica propia de
+      *  cada tipo de canal tenga donde vivir en vez de amontonarse en
+      *  un solo parrafo plano. Se ofrece como subprograma invocable
+      *  (un canal por llamada) para que el GO TO DEPENDING ON fluya
+      *  directo hasta EXIT PROGRAM, sin cruzarse con el alcance de un
+      *  PERFORM del llamador.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX078.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WS-COD-NUM          PIC 9(03).
+       01 WS-N                PIC 9(01).
+
+       LINKAGE SECTION.
+       01 LS-CODIGO           PIC X(03).
+       01 LS-TIPO-CANAL       PIC X(01).
+
+       PROCEDURE DIVISION USING LS-CODIGO,
+                                LS-TIPO-CANAL.
+      *************************
+       0000-MAIN.
+            MOVE LS-CODIGO TO WS-COD-NUM
+
+            IF WS-COD-NUM < 50
+               MOVE 1 TO WS-N
+            ELSE
+               MOVE 2 TO WS-N
+            END-IF
+
+            GO TO 2000-CANAL-SUCURSAL 3000-CANAL-DIGITAL
+               DEPENDING ON WS-N.
+      *
+       2000-CANAL-SUCURSAL.
+            MOVE 'S' TO LS-TIPO-CANAL
+            DISPLAY "CANAL " LS-CODIGO " -> SUCURSAL (FISICO)"
+            GO TO 4000-FIN-DESPACHO.
+      *
+       3000-CANAL-DIGITAL.
+            MOVE 'D' TO LS-TIPO-CANAL
+            DISPLAY "CANAL " LS-CODIGO " -> DIGITAL (ATM/MOVIL)"
+            GO TO 4000-FIN-DESPACHO.
+      *
+       4000-FIN-DESPACHO.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX078.
