@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX059 deja el archivo clasificado HOST-OUT
+      *  (COD-CANAL-O/TXT-ABRV-O/TXT-NOM-O) pero nada lo convierte en
+      *  un listado legible: la única visibilidad es el DISPLAY que
+      *  hace el propio SORT. Este programa lee HOST-OUT y produce un
+      *  listado de canales paginado, con encabezado de página, fecha
+      *  del reporte y número de página.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX065.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-OUT ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.OUT".
+           SELECT HOST-RPT ASSIGN TO "QG1CX065.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD HOST-OUT.
+       01 REG-HOST-OUT.
+           05 COD-CANAL-O  PIC X(03).
+           05 TXT-ABRV-O   PIC X(10).
+           05 TXT-NOM-O    PIC X(50).
+
+       FD HOST-RPT.
+       01 REG-RPT          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WK-MENSAJE           PIC X(63).
+
+       01 WS-EOF                PIC A(1).
+       01 WS-PAGINA             PIC 9(03) VALUE 0.
+       01 WS-LINEAS-PAGINA      PIC 9(02) VALUE 0.
+       01 WS-MAX-LINEAS         PIC 9(02) VALUE 20.
+       01 WS-TOT-CANALES        PIC 9(07) VALUE 0.
+
+       01 WS-FECHA-HOY.
+           05 WS-FECHA-AAAA     PIC 9(04).
+           05 WS-FECHA-MM       PIC 9(02).
+           05 WS-FECHA-DD       PIC 9(02).
+
+       01 WS-FECHA-RPT          PIC X(10).
+
+       01 WS-LIN-ENCABEZADO1    PIC X(80).
+       01 WS-LIN-ENCABEZADO2    PIC X(80).
+       01 WS-LIN-ENCABEZADO3    PIC X(80).
+       01 WS-LIN-DETALLE        PIC X(80).
+       01 WS-NUM-PAGINA-ED      PIC ZZ9.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "REPORTE DE LISTADO DE CANALES" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HOY
+            STRING WS-FECHA-DD   DELIMITED SIZE
+                   "/"          DELIMITED SIZE
+                   WS-FECHA-MM   DELIMITED SIZE
+                   "/"          DELIMITED SIZE
+                   WS-FECHA-AAAA DELIMITED SIZE
+              INTO WS-FECHA-RPT.
+      *
+       2000-PROCESO.
+            OPEN INPUT HOST-OUT
+            OPEN OUTPUT HOST-RPT
+            MOVE 'N' TO WS-EOF
+
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM 2100-IMPRIME-DETALLE
+               END-READ
+            END-PERFORM
+
+            DISPLAY "TOTAL DE CANALES LISTADOS : " WS-TOT-CANALES
+            CLOSE HOST-OUT, HOST-RPT.
+      *
+       2100-IMPRIME-DETALLE.
+            IF WS-LINEAS-PAGINA = 0 OR WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+               PERFORM 3000-IMPRIME-ENCABEZADO
+            END-IF
+
+            STRING COD-CANAL-O DELIMITED SIZE
+                   "  "        DELIMITED SIZE
+                   TXT-ABRV-O  DELIMITED SIZE
+                   "  "        DELIMITED SIZE
+                   TXT-NOM-O   DELIMITED SIZE
+              INTO WS-LIN-DETALLE
+            WRITE REG-RPT FROM WS-LIN-DETALLE
+            ADD 1 TO WS-LINEAS-PAGINA
+            ADD 1 TO WS-TOT-CANALES.
+      *
+       3000-IMPRIME-ENCABEZADO.
+            ADD 1 TO WS-PAGINA
+            MOVE WS-PAGINA TO WS-NUM-PAGINA-ED
+            MOVE 0 TO WS-LINEAS-PAGINA
+
+            IF WS-PAGINA > 1
+               MOVE SPACES TO REG-RPT
+               WRITE REG-RPT
+            END-IF
+
+            STRING "LISTADO DE CANALES" DELIMITED SIZE
+                   "   FECHA: " DELIMITED SIZE
+                   WS-FECHA-RPT DELIMITED SIZE
+                   "   PAGINA: " DELIMITED SIZE
+                   WS-NUM-PAGINA-ED DELIMITED SIZE
+              INTO WS-LIN-ENCABEZADO1.
+            MOVE "CODIGO  ABREVIATURA  DESCRIPCION"
+              TO WS-LIN-ENCABEZADO2
+            MOVE ALL "-" TO WS-LIN-ENCABEZADO3
+
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO1
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO2
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO3.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX065.
