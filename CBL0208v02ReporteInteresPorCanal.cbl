@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX014 ejercita COMPUTE con formulas de
+      *  demostracion sobre numeros desechables, y QG1CX022 hace lo
+      *  mismo con los campos COMP-2 WS-TEN1/WS-TEA1/WS-INTERES1 del
+      *  copybook QG4CX001. Este programa combina ambos: toma un monto
+      *  principal y, para cada canal del listado clasificado de
+      *  QG1CX059 (HOST-OUT), obtiene su TEN/TEA propio llamando a
+      *  QG1CX075 y COMPUTE el interes resultante, dejando un reporte
+      *  en disco en vez de que el COMPUTE solo se vea en un DISPLAY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX083.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-OUT ASSIGN
+                          TO "F:\BBVA04COBOL\03Desarrollo\QG1CX059.OUT".
+           SELECT HOST-RPT ASSIGN TO "QG1CX083.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD HOST-OUT.
+       01 REG-HOST-OUT.
+           05 COD-CANAL-O  PIC X(03).
+           05 TXT-ABRV-O   PIC X(10).
+           05 TXT-NOM-O    PIC X(50).
+
+       FD HOST-RPT.
+       01 REG-RPT          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WK-MENSAJE           PIC X(63).
+
+       01 WS-EOF                PIC A(1).
+       01 WS-TOT-CANALES        PIC 9(07) VALUE 0.
+
+       01 WS-MONTO              PIC 9(9)V9(2).
+
+       COPY QG4CX001.
+
+       01 WS-TEN-CANAL          PIC 9(4)V9(02).
+       01 WS-TEA-CANAL          PIC 9(3)V9(03).
+       01 WS-TASA-ENCONTRADA    PIC X(01).
+
+       01 WS-LIN-ENCABEZADO1    PIC X(80).
+       01 WS-LIN-ENCABEZADO2    PIC X(80).
+       01 WS-LIN-ENCABEZADO3    PIC X(80).
+       01 WS-LIN-DETALLE        PIC X(80).
+
+       01 WK-MONTO-ED           PIC ZZZZZZZZ9,99.
+       01 WK-TEN-ED             PIC Z9,9999.
+       01 WK-TEA-ED             PIC ZZZ9,999.
+       01 WK-INTERES-ED         PIC ZZZZZZZZ9,999.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-PROCESO
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            MOVE "REPORTE DE INTERES POR CANAL" TO WK-MENSAJE
+            DISPLAY WK-MENSAJE
+            DISPLAY "INGRESE MONTO PRINCIPAL : "
+            ACCEPT WS-MONTO.
+      *
+       2000-PROCESO.
+            OPEN INPUT HOST-OUT
+            OPEN OUTPUT HOST-RPT
+            MOVE 'N' TO WS-EOF
+            PERFORM 3000-IMPRIME-ENCABEZADO
+
+            PERFORM UNTIL WS-EOF = 'Y'
+               READ HOST-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+                  NOT AT END PERFORM 2100-PROCESA-CANAL
+               END-READ
+            END-PERFORM
+
+            DISPLAY "TOTAL DE CANALES PROCESADOS : " WS-TOT-CANALES
+            CLOSE HOST-OUT, HOST-RPT.
+      *
+       2100-PROCESA-CANAL.
+            CALL "QG1CX075" USING COD-CANAL-O,
+                                   WS-TEN-CANAL,
+                                   WS-TEA-CANAL,
+                                   WS-TASA-ENCONTRADA
+
+            IF WS-TASA-ENCONTRADA NOT = 'S'
+               MOVE 0 TO WS-TEN-CANAL
+               MOVE 0 TO WS-TEA-CANAL
+            END-IF
+
+            MOVE WS-TEN-CANAL TO WS-TEN1
+            MOVE WS-TEA-CANAL TO WS-TEA1
+
+            COMPUTE WS-INTERES1 ROUNDED =
+                    (WS-MONTO * (WS-TEN1 + WS-TEA1)) / 100
+
+            MOVE WS-INTERES1 TO WS-INTERES
+
+            MOVE WS-MONTO        TO WK-MONTO-ED
+            MOVE WS-TEN-CANAL    TO WK-TEN-ED
+            MOVE WS-TEA-CANAL    TO WK-TEA-ED
+            MOVE WS-INTERES      TO WK-INTERES-ED
+
+            STRING COD-CANAL-O  DELIMITED SIZE
+                   "  "         DELIMITED SIZE
+                   TXT-ABRV-O   DELIMITED SIZE
+                   "  "         DELIMITED SIZE
+                   WK-MONTO-ED  DELIMITED SIZE
+                   "  "         DELIMITED SIZE
+                   WK-TEN-ED    DELIMITED SIZE
+                   "  "         DELIMITED SIZE
+                   WK-TEA-ED    DELIMITED SIZE
+                   "  "         DELIMITED SIZE
+                   WK-INTERES-ED DELIMITED SIZE
+              INTO WS-LIN-DETALLE
+
+            WRITE REG-RPT FROM WS-LIN-DETALLE
+            ADD 1 TO WS-TOT-CANALES.
+      *
+       3000-IMPRIME-ENCABEZADO.
+            STRING "REPORTE DE INTERES POR CANAL" DELIMITED SIZE
+              INTO WS-LIN-ENCABEZADO1
+            MOVE "COD ABREVIATURA    MONTO     TEN    TEA    INTERES"
+              TO WS-LIN-ENCABEZADO2
+            MOVE ALL "-" TO WS-LIN-ENCABEZADO3
+
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO1
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO2
+            WRITE REG-RPT FROM WS-LIN-ENCABEZADO3.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX083.
