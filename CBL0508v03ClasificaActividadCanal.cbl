@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 25/01/2019
+      * Purpose    : QG1CX080 clasifica canales por tipo con EVALUATE
+      *  TRUE sobre rangos de COD-CANAL. Este programa clasifica cada
+      *  canal por nivel de actividad segun su volumen de transacciones
+      *  (WS-VOLUMEN-TRX), usando nombres de condicion de nivel 88
+      *  sobre el propio campo de volumen (mismo patron de QG1CX026 en
+      *  CBL0505v01CondicionName, VALUES ARE ... THRU ...) en vez de
+      *  comparaciones de rango sueltas, para que el corte de cada
+      *  nivel quede documentado junto al dato y no repetido en cada
+      *  EVALUATE.
+      *    TIER-INACTIVO :     0 transacciones
+      *    TIER-BAJA     :     1 a       999 transacciones
+      *    TIER-MEDIA    : 1.000 a     9.999 transacciones
+      *    TIER-ALTA     : 10.000 a 9.999.999 transacciones
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX090.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST-RPT ASSIGN TO "QG1CX090.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST-RPT.
+       01  REG-RPT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TOTAL-CANALES    PIC 9(02) VALUE 5.
+       01 WS-IX               PIC 9(02).
+
+       01 WK-CANALES-DEMO.
+           05 WK-CANAL-DEMO OCCURS 5 TIMES PIC X(03).
+
+       01 WK-VOLUMENES-DEMO.
+           05 WK-VOLUMEN-DEMO OCCURS 5 TIMES PIC 9(07).
+
+       01 WK-CODIGO            PIC X(03).
+
+       01 WS-VOLUMEN-TRX       PIC 9(07).
+           88 TIER-INACTIVO    VALUES ARE 0.
+           88 TIER-BAJA        VALUES ARE 1 THRU 999.
+           88 TIER-MEDIA       VALUES ARE 1000 THRU 9999.
+           88 TIER-ALTA        VALUES ARE 10000 THRU 9999999.
+
+       01 WK-NIVEL-ACTIVIDAD   PIC X(10).
+
+       01 WS-TOT-INACTIVO      PIC 9(05) VALUE 0.
+       01 WS-TOT-BAJA          PIC 9(05) VALUE 0.
+       01 WS-TOT-MEDIA         PIC 9(05) VALUE 0.
+       01 WS-TOT-ALTA          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-INICIO
+            PERFORM 2000-CLASIFICA-CANALES
+            PERFORM 4000-FINAL.
+      *
+       1000-INICIO.
+            DISPLAY "CLASIFICACION DE CANALES POR ACTIVIDAD"
+            MOVE '022060041070099' TO WK-CANALES-DEMO
+            MOVE 0000000          TO WK-VOLUMEN-DEMO(1)
+            MOVE 0000350          TO WK-VOLUMEN-DEMO(2)
+            MOVE 0005200          TO WK-VOLUMEN-DEMO(3)
+            MOVE 0025000          TO WK-VOLUMEN-DEMO(4)
+            MOVE 0000007          TO WK-VOLUMEN-DEMO(5)
+            OPEN OUTPUT HOST-RPT
+            MOVE "COD-CANAL  VOLUMEN-TRX  NIVEL-ACTIVIDAD" TO REG-RPT
+            WRITE REG-RPT.
+      *
+       2000-CLASIFICA-CANALES.
+            PERFORM VARYING WS-IX FROM 1 BY 1
+                    UNTIL WS-IX > WS-TOTAL-CANALES
+               MOVE WK-CANAL-DEMO(WS-IX)   TO WK-CODIGO
+               MOVE WK-VOLUMEN-DEMO(WS-IX) TO WS-VOLUMEN-TRX
+               PERFORM 2100-CLASIFICA-UN-CANAL
+            END-PERFORM
+            CLOSE HOST-RPT
+            DISPLAY "TOTAL INACTIVO : " WS-TOT-INACTIVO
+            DISPLAY "TOTAL BAJA     : " WS-TOT-BAJA
+            DISPLAY "TOTAL MEDIA    : " WS-TOT-MEDIA
+            DISPLAY "TOTAL ALTA     : " WS-TOT-ALTA.
+      *
+       2100-CLASIFICA-UN-CANAL.
+            EVALUATE TRUE
+               WHEN TIER-INACTIVO
+                  MOVE 'INACTIVO' TO WK-NIVEL-ACTIVIDAD
+                  ADD 1 TO WS-TOT-INACTIVO
+               WHEN TIER-BAJA
+                  MOVE 'BAJA' TO WK-NIVEL-ACTIVIDAD
+                  ADD 1 TO WS-TOT-BAJA
+               WHEN TIER-MEDIA
+                  MOVE 'MEDIA' TO WK-NIVEL-ACTIVIDAD
+                  ADD 1 TO WS-TOT-MEDIA
+               WHEN TIER-ALTA
+                  MOVE 'ALTA' TO WK-NIVEL-ACTIVIDAD
+                  ADD 1 TO WS-TOT-ALTA
+            END-EVALUATE
+
+            MOVE SPACES TO REG-RPT
+            STRING WK-CODIGO          DELIMITED SIZE
+                   "        "         DELIMITED SIZE
+                   WS-VOLUMEN-TRX      DELIMITED SIZE
+                   "       "           DELIMITED SIZE
+                   WK-NIVEL-ACTIVIDAD DELIMITED SIZE
+               INTO REG-RPT
+            WRITE REG-RPT
+
+            DISPLAY "CANAL " WK-CODIGO " VOLUMEN " WS-VOLUMEN-TRX
+                    " -> " WK-NIVEL-ACTIVIDAD.
+      *
+       4000-FINAL.
+           STOP RUN.
+       END PROGRAM QG1CX090.
