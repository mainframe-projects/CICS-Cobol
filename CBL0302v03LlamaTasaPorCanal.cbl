@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : Demuestra QG1CX075 devolviendo un TEN/TEA propio
+      *  por canal en vez del unico par global que QG1CX016 expone via
+      *  RENAMES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX076.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *************************
+       WORKING-STORAGE SECTION.
+       01 WK-CODIGO         PIC X(03).
+       01 WK-TEN            PIC 9(4)V9(02).
+       01 WK-TEA            PIC 9(3)V9(03).
+       01 WK-ENCONTRADO     PIC X(01).
+
+       PROCEDURE DIVISION.
+      *************************
+       0000-MAIN.
+            MOVE '030' TO WK-CODIGO
+            CALL "QG1CX075" USING WK-CODIGO, WK-TEN, WK-TEA,
+                                   WK-ENCONTRADO
+            DISPLAY "CANAL 030 - TEN: " WK-TEN " TEA: " WK-TEA
+
+            MOVE '060' TO WK-CODIGO
+            CALL "QG1CX075" USING WK-CODIGO, WK-TEN, WK-TEA,
+                                   WK-ENCONTRADO
+            DISPLAY "CANAL 060 - TEN: " WK-TEN " TEA: " WK-TEA
+
+            MOVE '999' TO WK-CODIGO
+            CALL "QG1CX075" USING WK-CODIGO, WK-TEN, WK-TEA,
+                                   WK-ENCONTRADO
+            DISPLAY "CANAL 999 - ENCONTRADO: " WK-ENCONTRADO
+
+            STOP RUN.
+       END PROGRAM QG1CX076.
