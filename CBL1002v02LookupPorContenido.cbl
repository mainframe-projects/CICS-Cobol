@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Project    : Evaluation COBOL PC
+      * Author     : ALDV
+      * Date       : 11/01/2019
+      * Purpose    : QG1CX056 llama a QG1CX057 con
+      *  CALL WK-CBL-NAME USING WK-CODIGO, WK-ABREVIATURA,
+      *  WK-DESCRIPCION y, como no se especifica clausula BY, los tres
+      *  campos se pasan por referencia y regresan modificados. Esta
+      *  rutina ofrece la alternativa de solo lectura: recibe el
+      *  codigo de canal BY CONTENT (una copia, no puede mutar lo que
+      *  el llamador le paso) y regresa la descripcion por separado,
+      *  para los casos donde solo se quiere consultar sin arriesgar
+      *  un efecto secundario sobre el working storage del llamador.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. QG1CX067.
+      *
+       ENVIRONMENT DIVISION.
+      *************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOST004 ASSIGN TO "HOST04.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-CANAL
+           FILE STATUS IS FS-HOST.
+
+       DATA DIVISION.
+      *************************
+       FILE SECTION.
+       FD  HOST004.
+           COPY QG1CAN01.
+
+       WORKING-STORAGE SECTION.
+       01 FS-HOST              PIC X(02).
+
+       LINKAGE SECTION.
+       01 LS-CODIGO-BUSCADO  PIC X(03).
+       01 LS-DESCRIPCION     PIC X(50).
+       01 LS-ENCONTRADO      PIC X(01).
+
+       PROCEDURE DIVISION USING LS-CODIGO-BUSCADO,
+                                LS-DESCRIPCION,
+                                LS-ENCONTRADO.
+      *************************
+       0000-MAIN.
+            PERFORM 1000-BUSCA
+            PERFORM 4000-FINAL.
+      *
+       1000-BUSCA.
+            MOVE SPACES TO LS-DESCRIPCION
+            MOVE 'N'    TO LS-ENCONTRADO
+
+            OPEN INPUT HOST004
+            IF FS-HOST NOT = '00'
+               DISPLAY "ABEND: OPEN DE HOST004 FALLIDO - FILE STATUS "
+                       FS-HOST
+            ELSE
+               MOVE LS-CODIGO-BUSCADO TO COD-CANAL
+               READ HOST004
+                  KEY IS COD-CANAL
+                  INVALID KEY
+                     DISPLAY "CANAL NO ENCONTRADO : " LS-CODIGO-BUSCADO
+                  NOT INVALID KEY
+                     MOVE TXT-NOM TO LS-DESCRIPCION
+                     MOVE 'S'     TO LS-ENCONTRADO
+               END-READ
+               CLOSE HOST004
+            END-IF.
+      *
+       4000-FINAL.
+           EXIT PROGRAM.
+       END PROGRAM QG1CX067.
